@@ -0,0 +1,16 @@
+      ***** CONCEPTO.CPY
+      ***** LAYOUT DEL REGISTRO DE CONCEPTOS.IDX, LA TABLA QUE CLASIFICA
+      ***** CADA CODIGO-LIQ PARA VEO-SUELDO/VEO-REMU EN LIQAFIP. LA
+      ***** MANTIENE RRHH CON CONCCARGA; UN CODIGO NUEVO SE DA DE ALTA
+      ***** AHI, SIN TOCAR LIQAFIP.
+       01  REG-CONCEPTO.
+           05  CODIGO-CON              PIC 9(03).
+           05  CLASIF-SUELDO-CON       PIC 9(01).
+               88  CON-ES-HSEXTRAS             VALUE 1.
+               88  CON-ES-SAC                  VALUE 2.
+               88  CON-ES-CPREVISION           VALUE 3.
+               88  CON-ES-CSS                  VALUE 4.
+               88  CON-ES-ISPRO                VALUE 5.
+               88  CON-ES-GREMIO                VALUE 6.
+           05  CLASIF-REMU-CON         PIC 9(01).
+               88  CON-ES-S-APORTES            VALUE 1.
