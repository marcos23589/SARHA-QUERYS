@@ -0,0 +1,42 @@
+      ***** CHECKPOINT.CPY
+      ***** LAYOUT DE LIQAFIP.CKP, EL PUNTO DE REINICIO DE LIQAFIP POR
+      ***** LEGAJO-LIQ. TIENE UNA SOLA FILA (CLAVE-CKP = "1"); LA
+      ***** MANTIENE CKPCARGA PARA LA PUESTA EN MARCHA INICIAL. LIQAFIP
+      ***** LA REESCRIBE DESPUES DE CADA LEGAJO PROCESADO Y LA DEJA EN
+      ***** CERO CUANDO UNA CORRIDA TERMINA SIN CORTARSE.
+      ***** LOS CONTADORES-CKP VAN EN PARALELO A CONTADORES-CONTROL DE
+      ***** LIQAFIP (VER LEO-CHECKPOINT/GRABO-CHECKPOINT): GUARDAN LO
+      ***** ACUMULADO HASTA EL ULTIMO LEGAJO-CKP PARA QUE EL REPORTE DE
+      ***** TOTALES DE CONTROL (FINALIZA) SIGA SIENDO CORRECTO DESPUES
+      ***** DE UN REINICIO, EN VEZ DE ARRANCAR DE NUEVO DESDE CERO.
+      ***** TAB-ORGA-CKP VA EN PARALELO A TABLA-CONTROL DE LIQAFIP (VER
+      ***** ACUMULO-CONTROL/GRABO-CONTROL-ORGANISMO): GUARDA EL
+      ***** SUBTOTAL POR ORGANISMO ACUMULADO HASTA EL ULTIMO LEGAJO-CKP
+      ***** PARA QUE LAS LINEAS "ORGA" DEL REPORTE DE TOTALES DE
+      ***** CONTROL TAMBIEN SOBREVIVAN A UN REINICIO, NO SOLO LAS
+      ***** LINEAS "GRAL" DE CONTADORES-CKP.
+       01  REG-CHECKPOINT.
+           05  CLAVE-CKP               PIC X(01).
+           05  LEGAJO-CKP              PIC 9(07).
+           05  CONTADORES-CKP.
+               10  CANT-LEIDOS-CKP      PIC 9(06).
+               10  CANT-PROCESADOS-CKP  PIC 9(06).
+               10  CANT-SIN-MAESTRO-CKP PIC 9(06).
+               10  CANT-ESTADO1-CKP     PIC 9(06).
+               10  CANT-CUIT-INV-CKP    PIC 9(06).
+               10  CANT-CUIL-INV-CKP    PIC 9(06).
+           05  CANT-ORGA-CKP           PIC 9(04).
+           05  TAB-ORGA-CKP OCCURS 60 TIMES
+                                 INDEXED BY IX-ORGA-CKP.
+               10  CUIT-TAB-CKP         PIC 9(11).
+               10  NOMBRE-TAB-CKP       PIC X(30).
+               10  CANT-TAB-CKP         PIC 9(06).
+               10  REMUNERACION-TAB-CKP PIC 9(11)V99.
+               10  ASIGNACION-TAB-CKP   PIC 9(11)V99.
+               10  HSEXTRAS-TAB-CKP     PIC 9(11)V99.
+               10  SAC-TAB-CKP          PIC 9(11)V99.
+               10  REMUNERATIVO-TAB-CKP PIC 9(11)V99.
+               10  CPREVISION-TAB-CKP   PIC 9(11)V99.
+               10  CSS-TAB-CKP          PIC 9(11)V99.
+               10  GREMIO-TAB-CKP       PIC 9(11)V99.
+               10  ISPRO-TAB-CKP        PIC 9(11)V99.
