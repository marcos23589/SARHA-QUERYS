@@ -0,0 +1,168 @@
+      ***** MAESTRO.CPY
+      ***** LAYOUT DEL REGISTRO DE MAESTRO.IDX, EN COMUN ENTRE LIQAFIP
+      ***** Y LOS PROGRAMAS DE REPORTES QUE LEEN MAESTRO (LIQFAM,
+      ***** LIQANT).
+       01  REG-MAE.
+           05 LEGAJO-MAE.
+                   10  LEG-MAE             PIC 9(05).
+                   10  INTER-MAE           PIC 9(01).
+                   10  DAV-MAE             PIC 9(01).
+               05  UBICACION-MAE.
+                   10  ANEXO-MAE           PIC 9(02).
+                   10  ITEM-MAE            PIC 9(02).
+                   10  CLASE-MAE           PIC 9(01).
+                   10  AGRUP-MAE           PIC 9(02).
+                   10  NRO-ESTAB-MAE.
+                       15 ESTAB1           PIC 9(01).
+                       15 ESTAB2           PIC 9(01).
+                   10  CATEG-MAE.
+                       15  CAT1-MAE        PIC 9(01).
+                       15  CAT2-MAE        PIC 9(02).
+                   10  DESTINO-MAE         PIC 9(04).
+                   10  PLANTA-MAE       PIC 9(01).
+                   10  CARGO-FUNC-MAE      PIC 9(03).
+               05  APEL-NOM-MAE            PIC X(30).
+               05  APEL-MATER-MAE          PIC X(12).
+               05  FECHA-ING-CTO-MAE.
+                   10  DIA-CTO-MAE         PIC 9(02).
+                   10  MES-CTO-MAE         PIC 9(02).
+                   10  ANIO-CTO-MAE        PIC 9(02).
+               05  FECHA-ING-DEF-MAE.
+                   10  DIA-DEF-MAE         PIC 9(02).
+                   10  MES-DEF-MAE         PIC 9(02).
+                   10  ANIO-DEF-MAE        PIC 9(02).
+               05  ANTIGUEDAD-ANTER-MAE.
+                   10  ANT-PAGO-MAE        PIC 9(03).
+                   10  ANT-LICENCIA-MAE    PIC 9(03).
+               05  ANTIG-EN-DIAS-MAE REDEFINES ANTIGUEDAD-ANTER-MAE.
+                   10  ANT-MAESTROS-MAE    PIC 9(06).
+               05  FECHA-ULTIMO-ASCENSO-MAE.
+                   10  DIA-ASCENSO-MAE     PIC 9(02).
+                   10  MES-ASCENSO-MAE     PIC 9(02).
+                   10  ANIO-ASCENSO-MAE    PIC 9(02).
+               05  DOCTOS-IDENTIDAD-MAE.
+                   10  COD-DNI-MAE         PIC 9(01).
+                   10  NRO-DNI-MAE         PIC 9(10).
+                   10  NRO-CIPF-MAE        PIC 9(11).
+                   10  NRO-CISC-MAE        PIC 9(10).
+      *             10  OFIC-ENROL-MAE      PIC 9(04).
+               05  SEXO                    PIC 9(01).
+               05  FECHA-NAC-MAE.
+                   10 DIA-NAC-MAE          PIC 9(02).
+                   10 MES-NAC-MAE          PIC 9(02).
+                   10 ANIO-NAC-MAE         PIC 9(02).
+               05  LUGAR-NAC-MAE           PIC 9(04).
+               05  PAIS-NAC-MAE            PIC 9(02).
+               05  NACIONALIDAD-MAE        PIC 9(02).
+               05  NATURALIZACION-MAE.
+                   10  FECHA-NATUR-MAE.
+                       15  DIA-NATUR-MAE   PIC 9(02).
+                       15  MES-NATUR-MAE   PIC 9(02).
+                       15  ANIO-NATUR-MAE  PIC 9(02).
+                   10  CARTA-CIUDAD-MAE    PIC X(10).
+               05  ESTADO-CIVIL-MAE        PIC X(01).
+               05  APEL-NOM-CONYUGE-MAE    PIC X(23).
+               05  DOCTO-ID-CONYUGE-MAE.
+                   10  COD-DOC-CONY-MAE    PIC 9(01).
+                   10  NRO-DOC-CONY-MAE    PIC 9(10).
+               05  FECHA-NAC-CONY-MAE.
+                   10  DIA-CONY-MAE        PIC 9(02).
+                   10  MES-CONY-MAE        PIC 9(02).
+                   10  ANIO-CONY-MAE       PIC 9(02).
+               05  HIJOS-MAE OCCURS     10 TIMES INDEXED BY H-MAE.
+                   10  FECHA-NAC-HJ-MAE.
+                       15  DIA-HJ-MAE      PIC 9(02).
+                       15  MES-HJ-MAE      PIC 9(02).
+                       15  ANIO-HJ-MAE     PIC 9(02).
+                   10  SEXO-HJ-MAE         PIC 9(01).
+                   10  DOCUMENTO-HJ-MAE.
+                       15  COD-DOC-HJ-MAE  PIC 9(01).
+                       15  NRO-DOC-HJ-MAE  PIC 9(10).
+                   10  ESTUDIOS-HJ-MAE     PIC 9(02).
+                   10 SUBSIDIO-HJ-MAE      PIC 9(01).
+               05  FAM-A-CARGO-MAE         PIC 9(01).
+               05  GRUPO-SANG-MAE          PIC 9(01).
+               05  DOMICILIO-MAE           PIC X(38).
+               05  LOCALIDAD-MAE           PIC X(15).
+               05  COD-PROVINCIA-MAE       PIC X(01).
+               05  ESTUDIOS-MAE.
+                   10  ESTUDIO1-MAE.
+                       15  EST11-MAE       PIC 9(01).
+                       15  EST12-MAE       PIC 9(02).
+                   10  ESTUDIO2-MAE.
+                       15  EST21-MAE       PIC 9(01).
+                       15  EST22-MAE       PIC 9(02).
+               05  ACTIV-MILITAR-MAE.
+                   10  SER-MILITAR-MAE     PIC 9(01).
+                   10  ARMA-O-EXCEP-MAE    PIC 9(02).
+                   10  ANIO-SERV-MAE       PIC 9(02).
+                   10  ESPEC-MIL-MAE       PIC 9(02).
+                   10  GRADO-MIL-MAE       PIC 9(02).
+                   10  ACTIVIDAD-MAE       PIC 9(01).
+               05  DATOS-LIQ-MAE.
+                   10  COD-12-MAE          PIC 9(01).
+                   10  COD-13-MAE          PIC 9(03).
+                   10  COD-16-MAE          PIC 9(01).
+                   10  COD-17-MAE          PIC 9(01).
+                   10  COD-18-MAE          PIC X(01).
+                   10  COD-20-MAE          PIC 9(01).
+                   10  COD-23-MAE          PIC X(01).
+                   10  COD-24-MAE          PIC 9(01).
+                   10  COD-25-MAE          PIC 9(01).
+                   10  COD-26-MAE          PIC X(01).
+                   10  COD-27-MAE          PIC X(01).
+                   10  COD-28              PIC 9(02).
+                   10  COD-30-MAE          PIC 9(01).
+                   10  COD-31-MAE          PIC 9(01).
+                   10  COD-34-MAE          PIC 9(01).
+                   10  COD-36-MAE          PIC 9(01).
+                   10  HS-SEC-MAE          PIC 9(02).
+                   10  HS-UNIV-MAE         PIC 9(02).
+                   10  TIT-SEC-MAE         PIC 9(01).
+               05  DATOS-RETENC-MAE.
+                   10  COD-914-MAE         PIC X(01).
+                   10  COD-922-MAE         PIC 9(07).
+                   10  COD-920-MAE         PIC 9(01).
+                   10  COD-925-MAE         PIC 9(01).
+                   10  FILLER              PIC 9(01).
+                   10  FILLER              PIC 9(01).
+                   10  COD-926-MAE         PIC 9(01).
+                   10  COD-926-2           PIC 9(03)V99.
+                   10  COD-927-MAE         PIC 9(01).
+                   10  COD-927-2           PIC 9(03)V99.
+                   10  COD-929-MAE         PIC X(01).
+                   10  COD-934-MAE         PIC 9(01).
+                   10  COD-935-MAE         PIC 9(01).
+                   10  COD-951-MAE         PIC 9(01).
+                   10  COD-955-MAE         PIC 9(01).
+                   10  COD-960-MAE         PIC 9(01).
+                   10  COD-963-MAE         PIC 9(01).
+                   10  COD-968-MAE.
+                       15 INDICADOR-968-MAE PIC 9(01).
+                       15 CODIGO-968-MAE    PIC 9(02).
+                   10  COD-973-MAE         PIC 9(01).
+                   10  COD-977-MAE         PIC 9(01).
+                   10  COD-983-MAE         PIC 9(01).
+                   10  COD-990-MAE         PIC 9(05)V99.
+                   10  COD-991-MAE         PIC 9(05)V99.
+                   10  COD-995-MAE         PIC 9(01).
+                   10  COD-997-MAE         PIC 9(01).
+                   10  COD-986-MAE         PIC 9(01).
+                   10  COD-987-MAE         PIC 9(01).
+                   10  COD-988-MAE         PIC 9(01).
+                   10  COD-992-MAE         PIC 9(01).
+                   10  COD-982-MAE         PIC 9(01).
+                   10  COD-941-MAE         PIC 9(01).
+                   10  COD-980-MAE         PIC 9(01).
+                   10  COD-943-MAE         PIC 9(01).
+                   10  COD-945-MAE         PIC 9(01).
+                   10  COD-947-MAE         PIC 9(01).
+                   10  COD-936-MAE         PIC 9(01).
+                   10  COD-918-MAE         PIC X(01).
+               05  FILLER                  PIC X(02).
+               05  ESTADO-REG-MAE          PIC 9(01).
+               05  FECHA-BAJA-MAE.
+                   10 DIA-BAJA-MAE         PIC 9(02).
+                   10 MES-BAJA-MAE         PIC 9(02).
+                   10 ANIO-BAJA-MAE        PIC 9(02).
+               05  MOTIVO-BAJA-MAE         PIC X(01).
