@@ -0,0 +1,12 @@
+      ***** ORGANISMO.CPY
+      ***** LAYOUT DEL REGISTRO DE LA TABLA ANEXO/ITEM -> CUIT Y
+      ***** NOMBRE DE ORGANISMO. USADO POR LIQAFIP (LECTURA) Y POR
+      ***** ANEXCARGA (CARGA/MANTENIMIENTO DE LA TABLA).
+      ***** ITEM-ORG = 00 REPRESENTA "CUALQUIER ITEM" DENTRO DEL
+      ***** ANEXO (ENTRADA POR DEFECTO DEL ANEXO).
+       01  REG-ORGANISMO.
+           05  CLAVE-ORGANISMO.
+               10  ANEXO-ORG            PIC 9(02).
+               10  ITEM-ORG             PIC 9(02).
+           05  CUIT-ORG                 PIC 9(11).
+           05  NOMBRE-ORG               PIC X(30).
