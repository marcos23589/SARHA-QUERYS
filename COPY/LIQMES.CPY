@@ -0,0 +1,33 @@
+      ***** LIQMES.CPY
+      ***** LAYOUT DEL REGISTRO DE LIQMESII.IDX, EN COMUN ENTRE LIQAFIP
+      ***** Y LOS PROGRAMAS DE REPORTES QUE LEEN LIQMES (LIQFAM,
+      ***** LIQANT). TIENE QUE COINCIDIR SIEMPRE CON EL FD QUE GENERA
+      ***** EL PROCESO DE LIQUIDACION.
+       01  REC-LIQMES.
+           05  LEGAJO-LIQ              pic 9(07).
+           05  UBICACION-LIQ.
+               10  ANEXO-LIQ           PIC 99.
+               10  ITEM-LIQ            PIC 99.
+               10  CLASE-LIQ           PIC 9.
+               10  AGRUP-LIQ           PIC 99.
+               10  NRO-ESTAB-LIQ       PIC 99.
+               10  CATEGORIA-LIQ       pic 999.
+               10  DESTINO-LIQ         PIC 9999.
+           05  DOCUMENTO-LIQ.
+               10  TIPO-LIQ            PIC 9.
+               10  DOCU-LIQ            PIC 9(8).
+           05  APELLIDO-LIQ            PIC X(30).
+           05  HS-SEC-LIQ              PIC 99.
+           05  HS-UNIV-LIQ             PIC 99.
+           05  CONCEPT-LIQ  OCCURS 40 TIMES.
+               10  CODIGO-LIQ          PIC  999.
+               10  IMPORTE-LIQ         PIC  9(8)V99.
+           05  ORDEN-LIQ               PIC 9(5).
+           05  PLANTA-LIQ              PIC 9.
+           05  DESCONTAR-LIQ           PIC 99.
+           05  FECHA-LIQ.
+               10  MES-LIQ             PIC 99.
+               10  ANIO-LIQ            PIC 99.
+           05  NRO-CONTROL             PIC 9(4).
+           05  COD-LOC                 PIC 999.
+           05  FICHERO                 PIC X(3).
