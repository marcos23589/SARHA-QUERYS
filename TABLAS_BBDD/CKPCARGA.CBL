@@ -0,0 +1,110 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   CKPCARGA.
+       AUTHOR.       MARCOS DANIEL OLIVERA.
+       DATE-WRITTEN. 09/08/2026.
+       SECURITY.
+      ***** CREA/REINICIA LIQAFIP.CKP, EL PUNTO DE REINICIO QUE USA
+      ***** LIQAFIP PARA RETOMAR UNA CORRIDA CORTADA A PARTIR DEL
+      ***** ULTIMO LEGAJO-LIQ PROCESADO. CORRER UNA SOLA VEZ PARA DEJAR
+      ***** EL ARCHIVO LISTO ANTES DEL PRIMER LIQAFIP DE UN PERIODO, O
+      ***** A MANO SI HAY QUE FORZAR UNA CORRIDA DESDE CERO DESPUES DE
+      ***** UNA CORRIDA CORTADA QUE NO SE QUIERE RETOMAR.
+      ***** TOMA EL MISMO PERIODO/RAIZ DE PATH POR LINEA DE COMANDO QUE
+      ***** LIQAFIP (VER LEO-PARAMETROS/ARMO-NOMBRES), PARA QUE EL
+      ***** LIQAFIP.CKP QUE DEJA LISTO CAIGA EN EL MISMO LUGAR QUE
+      ***** LIQAFIP VA A BUSCARLO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CHECKPOINT
+           ASSIGN TO RANDOM NOMBRE-CHECKPOINT-PED
+           ORGANIZATION INDEXED
+           RECORD KEY CLAVE-CKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT
+           LABEL RECORDS ARE STANDARD.
+           COPY CHECKPOINT.
+
+       WORKING-STORAGE SECTION.
+
+      ***** PERIODO DE LA CORRIDA. POR DEFECTO QUEDA EN EL ULTIMO
+      ***** PERIODO CORRIDO; SE PUEDE CAMBIAR SIN RECOMPILAR PASANDO
+      ***** HASTA TRES PARAMETROS POR LINEA DE COMANDO: ANIO, MES Y LA
+      ***** RAIZ DEL PATH DE S:\ADRITIMO\PEDIDOS\ (VER LEO-PARAMETROS).
+       01  PERIODO-RUN.
+           03  ANIO-RUN          PIC  9(04) VALUE 2024.
+           03  MES-RUN           PIC  9(02) VALUE 11.
+
+       77  CANT-ARG-RUN          PIC  9(02) VALUE ZEROS.
+       01  ARG-RUN               PIC  X(20).
+
+      ***** RAIZ DEL PATH DEL ARCHIVO DEL PERIODO, SEGUIDA DE
+      ***** ANIO\MES\. SE ARMA UNA SOLA VEZ EN ARMO-NOMBRES Y DE AHI SE
+      ***** COPIA A LA PARTE FIJA DEL NOMBRE DE LIQAFIP.CKP.
+       01  BASE-PEDIDOS-RUN.
+           03  RAIZ-BASE-RUN     PIC  X(20)
+                 VALUE "S:\ADRITIMO\PEDIDOS\".
+           03  ANIO-BASE-RUN     PIC  9(04).
+           03  FILLER            PIC  X(01) VALUE "\".
+           03  MES-BASE-RUN      PIC  9(02).
+           03  FILLER            PIC  X(01) VALUE "\".
+
+       01  NOMBRE-CHECKPOINT-PED.
+           03  BASE-CHECKPOINT-PED PIC X(28).
+           03  FILLER            PIC  X(11) VALUE "LIQAFIP.CKP".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM LEO-PARAMETROS THRU F-LEO-PARAMETROS.
+           PERFORM ARMO-NOMBRES THRU F-ARMO-NOMBRES.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE "1"   TO CLAVE-CKP.
+           MOVE ZEROS TO LEGAJO-CKP CONTADORES-CKP CANT-ORGA-CKP
+                          TAB-ORGA-CKP.
+           WRITE REG-CHECKPOINT
+               INVALID KEY
+                   DISPLAY "CKPCARGA: CLAVE DUPLICADA, NO DEBERIA PASAR"
+           END-WRITE.
+           CLOSE CHECKPOINT.
+           DISPLAY "CKPCARGA: LIQAFIP.CKP INICIALIZADO EN CERO.".
+           STOP RUN.
+
+      ***** LEE EL PERIODO DE CORRIDA DE LOS PARAMETROS DE LINEA DE
+      ***** COMANDO (CKPCARGA <ANIO> <MES> <RAIZ-PATH>, LOS TRES
+      ***** OPCIONALES): SI NO VIENEN, QUEDA EL PERIODO POR DEFECTO DE
+      ***** PERIODO-RUN/BASE-PEDIDOS-RUN.
+       LEO-PARAMETROS.
+           ACCEPT CANT-ARG-RUN FROM ARGUMENT-NUMBER.
+           IF CANT-ARG-RUN >= 1
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT ARG-RUN FROM ARGUMENT-VALUE
+               MOVE ARG-RUN(1:4) TO ANIO-RUN
+           END-IF.
+           IF CANT-ARG-RUN >= 2
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT ARG-RUN FROM ARGUMENT-VALUE
+               MOVE ARG-RUN(1:2) TO MES-RUN
+           END-IF.
+           IF CANT-ARG-RUN >= 3
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT ARG-RUN FROM ARGUMENT-VALUE
+               MOVE ARG-RUN(1:20) TO RAIZ-BASE-RUN
+           END-IF.
+       F-LEO-PARAMETROS.
+           EXIT.
+
+      ***** ARMA BASE-PEDIDOS-RUN A PARTIR DEL PERIODO DE CORRIDA Y LA
+      ***** COPIA A LA PARTE FIJA DEL NOMBRE DE LIQAFIP.CKP, PARA QUE
+      ***** CAMBIAR DE MES SEA UN DATO Y NO UN RECOMPILE.
+       ARMO-NOMBRES.
+           MOVE ANIO-RUN TO ANIO-BASE-RUN.
+           MOVE MES-RUN  TO MES-BASE-RUN.
+           MOVE BASE-PEDIDOS-RUN TO BASE-CHECKPOINT-PED.
+       F-ARMO-NOMBRES.
+           EXIT.
