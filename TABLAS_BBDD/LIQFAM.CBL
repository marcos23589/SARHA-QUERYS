@@ -0,0 +1,311 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   LIQFAM.
+       AUTHOR.       MARCOS DANIEL OLIVERA.
+       DATE-WRITTEN. 09/08/2026.
+       SECURITY.
+      ***** REPORTE DE ASIGNACIONES FAMILIARES. RECORRE MAESTRO,
+      ***** LISTA LOS HIJOS MARCADOS SUBSIDIO-HJ-MAE DE CADA LEGAJO
+      ***** ACTIVO CON LA EDAD CALCULADA A LA FECHA DEL PERIODO, Y
+      ***** CRUZA ESE CONTEO CONTRA LA ASIGNACION QUE LIQAFIP NETEO
+      ***** EN LIQMES (CODIGO-LIQ < 200) PARA ESE LEGAJO. SE CORRE
+      ***** APARTE DE LIQAFIP, SOBRE LOS MISMOS ARCHIVOS DEL PERIODO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT LIQMES
+           ASSIGN TO RANDOM NOMBRE-LIQMES-PED
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY LEGAJO-LIQ.
+
+           SELECT maestro
+           ASSIGN TO RANDOM NOMBRE-MAESTRO-PED
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY LEGAJO-mae.
+
+           SELECT REPORTE-FAM
+           ASSIGN TO RANDOM NOMBRE-REPORTE-FAM-PED
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIQMES
+           LABEL RECORDS ARE STANDARD.
+           COPY LIQMES.
+
+       FD  MAESTRO
+           LABEL RECORDS ARE STANDARD.
+           COPY MAESTRO.
+
+      ***** UNA LINEA POR HIJO MARCADO (TIPO-LIN-FAM = "HIJO") Y UNA
+      ***** LINEA RESUMEN POR LEGAJO (TIPO-LIN-FAM = "RESU") QUE CRUZA
+      ***** LA CANTIDAD DE HIJOS CON SUBSIDIO CONTRA LA ASIGNACION.
+       FD  REPORTE-FAM
+           LABEL RECORDS ARE STANDARD.
+       01  REG-FAM.
+           05  LEGAJO-FAM           PIC 9(07).
+           05  C1-FAM               PIC X.
+           05  TIPO-LIN-FAM         PIC X(04).
+           05  C2-FAM               PIC X.
+           05  APELLIDO-FAM         PIC X(30).
+           05  C3-FAM               PIC X.
+           05  NRO-HIJO-FAM         PIC 9(02).
+           05  C4-FAM               PIC X.
+           05  FECHA-NAC-FAM        PIC 9(06).
+           05  C5-FAM               PIC X.
+           05  EDAD-FAM             PIC 9(03).
+           05  C6-FAM               PIC X.
+           05  SUBSIDIO-FAM         PIC 9(01).
+           05  C7-FAM               PIC X.
+           05  ASIGNACION-FAM       PIC 9(09)V99.
+           05  C8-FAM               PIC X.
+           05  CANT-FLAG-FAM        PIC 9(02).
+           05  C9-FAM               PIC X.
+           05  OBSERVACION-FAM      PIC X(35).
+
+       WORKING-STORAGE SECTION.
+       77  I                        PIC 99.
+
+      ***** PERIODO DE LA CORRIDA Y NOMBRES DE ARCHIVO PARAMETRIZADOS,
+      ***** MISMO ESQUEMA QUE LIQAFIP (LEO-PARAMETROS/ARMO-NOMBRES):
+      ***** SE PUEDE CAMBIAR DE PERIODO PASANDO HASTA TRES PARAMETROS
+      ***** POR LINEA DE COMANDO (ANIO, MES, RAIZ DEL PATH) SIN
+      ***** RECOMPILAR, PARA SEGUIR EL MISMO LIQMES/MAESTRO QUE LIQAFIP
+      ***** USO EN ESE PERIODO.
+       01  PERIODO-RUN.
+           03  ANIO-RUN          PIC  9(04) VALUE 2024.
+           03  MES-RUN           PIC  9(02) VALUE 11.
+
+       77  CANT-ARG-RUN          PIC  9(02) VALUE ZEROS.
+       01  ARG-RUN               PIC  X(20).
+
+       01  BASE-PEDIDOS-RUN.
+           03  RAIZ-BASE-RUN     PIC  X(20)
+                 VALUE "S:\ADRITIMO\PEDIDOS\".
+           03  ANIO-BASE-RUN     PIC  9(04).
+           03  FILLER            PIC  X(01) VALUE "\".
+           03  MES-BASE-RUN      PIC  9(02).
+           03  FILLER            PIC  X(01) VALUE "\".
+
+       01  NOMBRE-LIQMES-PED.
+           03  BASE-LIQMES-PED   PIC  X(28).
+           03  FILLER            PIC  X(12) VALUE "LIQMESII.IDX".
+
+       01  NOMBRE-MAESTRO-PED.
+           03  BASE-MAESTRO-PED  PIC  X(28).
+           03  FILLER            PIC  X(11) VALUE "MAESTRO.IDX".
+
+       01  NOMBRE-REPORTE-FAM-PED.
+           03  BASE-REPORTE-FAM-PED PIC X(28).
+           03  FILLER            PIC  X(24)
+                 VALUE "LIQ-10-ASIG-FAMILIAR.TXT".
+
+      ***** PERIODO DE REFERENCIA PARA CALCULAR LA EDAD DE LOS HIJOS.
+      ***** SE TOMA DE FECHA-LIQ DEL LEGAJO EN LIQMES; SI ESE LEGAJO
+      ***** NO TIENE LIQUIDACION ESTE MES SE USA ESTE VALOR POR
+      ***** DEFECTO (MISMO PERIODO QUE EL SELECT DE ARRIBA).
+       01  PERIODO-FAM.
+           03  MES-REF-FAM          PIC 9(02) VALUE 11.
+           03  ANIO-REF-FAM         PIC 9(02) VALUE 24.
+
+       01  EDAD-LIMITE-FAM          PIC 9(02) VALUE 18.
+
+       01  SW-LIQMES-FAM            PIC X(01) VALUE "N".
+           88  HAY-LIQMES-FAM           VALUE "S".
+           88  NO-HAY-LIQMES-FAM        VALUE "N".
+
+       01  ACUM-FAM.
+           03  ASIGNACION-ACUM-FAM  PIC 9(09)V99 VALUE ZEROS.
+           03  CANT-HIJOS-FLAG-FAM  PIC 9(02)    VALUE ZEROS.
+
+       01  EDAD-CALC.
+           03  ANIO-NAC-4           PIC 9(04).
+           03  ANIO-REF-4           PIC 9(04).
+           03  EDAD-RESULT          PIC 9(03).
+
+       PROCEDURE DIVISION.
+       CATE.
+           PERFORM LEO-PARAMETROS THRU F-LEO-PARAMETROS.
+           PERFORM ARMO-NOMBRES THRU F-ARMO-NOMBRES.
+           OPEN OUTPUT REPORTE-FAM.
+           OPEN INPUT MAESTRO LIQMES.
+           GO TO LEO-MAE.
+
+      ***** LEE EL PERIODO DE CORRIDA DE LOS PARAMETROS DE LINEA DE
+      ***** COMANDO (LIQFAM <ANIO> <MES> <RAIZ-PATH>, LOS TRES
+      ***** OPCIONALES): SI NO VIENEN, QUEDA EL PERIODO POR DEFECTO DE
+      ***** PERIODO-RUN/BASE-PEDIDOS-RUN.
+       LEO-PARAMETROS.
+           ACCEPT CANT-ARG-RUN FROM ARGUMENT-NUMBER.
+           IF CANT-ARG-RUN >= 1
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT ARG-RUN FROM ARGUMENT-VALUE
+               MOVE ARG-RUN(1:4) TO ANIO-RUN
+           END-IF.
+           IF CANT-ARG-RUN >= 2
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT ARG-RUN FROM ARGUMENT-VALUE
+               MOVE ARG-RUN(1:2) TO MES-RUN
+           END-IF.
+           IF CANT-ARG-RUN >= 3
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT ARG-RUN FROM ARGUMENT-VALUE
+               MOVE ARG-RUN(1:20) TO RAIZ-BASE-RUN
+           END-IF.
+       F-LEO-PARAMETROS.
+           EXIT.
+
+      ***** ARMA BASE-PEDIDOS-RUN A PARTIR DEL PERIODO DE CORRIDA Y LA
+      ***** COPIA A LA PARTE FIJA DEL NOMBRE DE CADA ARCHIVO DEL
+      ***** PERIODO, PARA QUE CAMBIAR DE MES SEA UN DATO Y NO UN
+      ***** RECOMPILE.
+       ARMO-NOMBRES.
+           MOVE ANIO-RUN TO ANIO-BASE-RUN.
+           MOVE MES-RUN  TO MES-BASE-RUN.
+           MOVE BASE-PEDIDOS-RUN TO BASE-LIQMES-PED
+                                     BASE-MAESTRO-PED
+                                     BASE-REPORTE-FAM-PED.
+       F-ARMO-NOMBRES.
+           EXIT.
+
+       LEO-MAE.
+           MOVE ZEROS TO ASIGNACION-ACUM-FAM.
+           MOVE ZEROS TO CANT-HIJOS-FLAG-FAM.
+           READ MAESTRO NEXT AT END
+                        CLOSE MAESTRO LIQMES REPORTE-FAM
+                        STOP RUN.
+
+           IF ESTADO-REG-MAE = 1
+               GO TO LEO-MAE
+           END-IF.
+
+           PERFORM BUSCO-ASIGNACION THRU F-BUSCO-ASIGNACION.
+           PERFORM REVISO-HIJOS THRU F-REVISO-HIJOS
+                   VARYING H-MAE FROM 1 BY 1 UNTIL H-MAE > 10.
+           PERFORM GRABO-RESUMEN THRU F-GRABO-RESUMEN.
+           GO TO LEO-MAE.
+
+      ***** BUSCA LA LIQUIDACION DEL LEGAJO EN LIQMES Y SUMA LA
+      ***** ASIGNACION (MISMA REGLA QUE VEO-SUELDO EN LIQAFIP: CODIGOS
+      ***** MENORES A 200). SI NO TIENE LIQUIDACION ESTE MES QUEDA LA
+      ***** ASIGNACION EN CERO Y SE USA EL PERIODO POR DEFECTO.
+       BUSCO-ASIGNACION.
+           MOVE LEGAJO-MAE TO LEGAJO-LIQ.
+           SET NO-HAY-LIQMES-FAM TO TRUE.
+           READ LIQMES
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET HAY-LIQMES-FAM TO TRUE
+                   MOVE MES-LIQ  TO MES-REF-FAM
+                   MOVE ANIO-LIQ TO ANIO-REF-FAM
+                   PERFORM SUMO-ASIGNACION THRU F-SUMO-ASIGNACION
+                           VARYING I FROM 1 BY 1 UNTIL I > 40
+           END-READ.
+       F-BUSCO-ASIGNACION.
+           EXIT.
+
+       SUMO-ASIGNACION.
+           IF CODIGO-LIQ(I) < 200
+               ADD IMPORTE-LIQ(I) TO ASIGNACION-ACUM-FAM
+           END-IF.
+       F-SUMO-ASIGNACION.
+           EXIT.
+
+      ***** UNA PASADA POR HIJOS-MAE(H-MAE): SI ESTA MARCADO
+      ***** SUBSIDIO-HJ-MAE SUMA AL CONTADOR Y ESCRIBE LA LINEA DE
+      ***** DETALLE CON LA EDAD CALCULADA.
+       REVISO-HIJOS.
+           IF FECHA-NAC-HJ-MAE(H-MAE) = ZEROS
+               GO TO F-REVISO-HIJOS
+           END-IF.
+           PERFORM CALCULO-EDAD-HIJO THRU F-CALCULO-EDAD-HIJO.
+           IF SUBSIDIO-HJ-MAE(H-MAE) = 1
+               ADD 1 TO CANT-HIJOS-FLAG-FAM
+           END-IF.
+           PERFORM GRABO-HIJO THRU F-GRABO-HIJO.
+       F-REVISO-HIJOS.
+           EXIT.
+
+      ***** CALCULA LA EDAD DEL HIJO(H-MAE) EN EDAD-RESULT, TOMANDO
+      ***** COMO REFERENCIA EL PERIODO DE LIQMES (PERIODO-FAM).
+       CALCULO-EDAD-HIJO.
+           IF ANIO-HJ-MAE(H-MAE) > 50
+               COMPUTE ANIO-NAC-4 = 1900 + ANIO-HJ-MAE(H-MAE)
+           ELSE
+               COMPUTE ANIO-NAC-4 = 2000 + ANIO-HJ-MAE(H-MAE)
+           END-IF.
+           IF ANIO-REF-FAM > 50
+               COMPUTE ANIO-REF-4 = 1900 + ANIO-REF-FAM
+           ELSE
+               COMPUTE ANIO-REF-4 = 2000 + ANIO-REF-FAM
+           END-IF.
+           COMPUTE EDAD-RESULT = ANIO-REF-4 - ANIO-NAC-4.
+           IF MES-REF-FAM < MES-HJ-MAE(H-MAE)
+               SUBTRACT 1 FROM EDAD-RESULT
+           END-IF.
+       F-CALCULO-EDAD-HIJO.
+           EXIT.
+
+       GRABO-HIJO.
+           MOVE ";" TO C1-FAM C2-FAM C3-FAM C4-FAM C5-FAM C6-FAM
+                       C7-FAM C8-FAM C9-FAM.
+           MOVE LEGAJO-MAE     TO LEGAJO-FAM.
+           MOVE "HIJO"         TO TIPO-LIN-FAM.
+           MOVE APEL-NOM-MAE   TO APELLIDO-FAM.
+           MOVE H-MAE          TO NRO-HIJO-FAM.
+           MOVE FECHA-NAC-HJ-MAE(H-MAE) TO FECHA-NAC-FAM.
+           MOVE EDAD-RESULT    TO EDAD-FAM.
+           MOVE SUBSIDIO-HJ-MAE(H-MAE) TO SUBSIDIO-FAM.
+           MOVE ZEROS          TO ASIGNACION-FAM CANT-FLAG-FAM.
+           IF SUBSIDIO-HJ-MAE(H-MAE) = 1 AND EDAD-RESULT >=
+                   EDAD-LIMITE-FAM
+               MOVE "HIJO SUPERA EDAD, SIGUE MARCADO"
+                   TO OBSERVACION-FAM
+           ELSE
+           IF SUBSIDIO-HJ-MAE(H-MAE) NOT = 1 AND EDAD-RESULT <
+                   EDAD-LIMITE-FAM
+               MOVE "HIJO EN EDAD, SIN MARCAR SUBSIDIO"
+                   TO OBSERVACION-FAM
+           ELSE
+               MOVE "OK" TO OBSERVACION-FAM
+           END-IF
+           END-IF.
+           WRITE REG-FAM.
+       F-GRABO-HIJO.
+           EXIT.
+
+      ***** LINEA RESUMEN: CRUZA LA ASIGNACION NETEADA EN LIQMES
+      ***** CONTRA LA CANTIDAD DE HIJOS CON SUBSIDIO-HJ-MAE = 1.
+       GRABO-RESUMEN.
+           IF CANT-HIJOS-FLAG-FAM = 0 AND ASIGNACION-ACUM-FAM = 0
+               GO TO F-GRABO-RESUMEN
+           END-IF.
+           MOVE ";" TO C1-FAM C2-FAM C3-FAM C4-FAM C5-FAM C6-FAM
+                       C7-FAM C8-FAM C9-FAM.
+           MOVE LEGAJO-MAE     TO LEGAJO-FAM.
+           MOVE "RESU"         TO TIPO-LIN-FAM.
+           MOVE APEL-NOM-MAE   TO APELLIDO-FAM.
+           MOVE ZEROS          TO NRO-HIJO-FAM FECHA-NAC-FAM EDAD-FAM
+                                   SUBSIDIO-FAM.
+           MOVE ASIGNACION-ACUM-FAM TO ASIGNACION-FAM.
+           MOVE CANT-HIJOS-FLAG-FAM TO CANT-FLAG-FAM.
+           IF CANT-HIJOS-FLAG-FAM > 0 AND ASIGNACION-ACUM-FAM = 0
+               MOVE "HIJOS MARCADOS SIN ASIGNACION LIQUIDADA"
+                   TO OBSERVACION-FAM
+           ELSE
+           IF CANT-HIJOS-FLAG-FAM = 0 AND ASIGNACION-ACUM-FAM > 0
+               MOVE "ASIGNACION LIQUIDADA SIN HIJOS MARCADOS"
+                   TO OBSERVACION-FAM
+           ELSE
+               MOVE "OK" TO OBSERVACION-FAM
+           END-IF
+           END-IF.
+           WRITE REG-FAM.
+       F-GRABO-RESUMEN.
+           EXIT.
