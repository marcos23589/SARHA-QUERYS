@@ -0,0 +1,284 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   LIQANT.
+       AUTHOR.       MARCOS DANIEL OLIVERA.
+       DATE-WRITTEN. 09/08/2026.
+       SECURITY.
+      ***** REPORTE DE VALIDACION DE ANTIGUEDAD. RECALCULA LOS DIAS DE
+      ***** SERVICIO DESDE FECHA-ING-DEF-MAE HASTA EL PERIODO DE
+      ***** LIQMES (MES-LIQ/ANIO-LIQ) Y LOS COMPARA CONTRA EL SALDO
+      ***** GUARDADO EN ANT-MAESTROS-MAE, QUE SE ACTUALIZA APARTE Y SE
+      ***** PUEDE DESINCRONIZAR. SE CORRE APARTE DE LIQAFIP, SOBRE LOS
+      ***** MISMOS ARCHIVOS DEL PERIODO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT LIQMES
+           ASSIGN TO RANDOM NOMBRE-LIQMES-PED
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY LEGAJO-LIQ.
+
+           SELECT maestro
+           ASSIGN TO RANDOM NOMBRE-MAESTRO-PED
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY LEGAJO-mae.
+
+           SELECT REPORTE-ANT
+           ASSIGN TO RANDOM NOMBRE-REPORTE-ANT-PED
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIQMES
+           LABEL RECORDS ARE STANDARD.
+           COPY LIQMES.
+
+       FD  MAESTRO
+           LABEL RECORDS ARE STANDARD.
+           COPY MAESTRO.
+
+       FD  REPORTE-ANT
+           LABEL RECORDS ARE STANDARD.
+       01  REG-ANT.
+           05  LEGAJO-ANT           PIC 9(07).
+           05  C1-ANT               PIC X.
+           05  APELLIDO-ANT         PIC X(30).
+           05  C2-ANT               PIC X.
+           05  FECHA-ING-ANT        PIC 9(06).
+           05  C3-ANT               PIC X.
+           05  DIAS-CALC-ANT        PIC S9(07).
+           05  C4-ANT               PIC X.
+           05  DIAS-MAE-ANT         PIC 9(06).
+           05  C5-ANT               PIC X.
+           05  DIFERENCIA-ANT       PIC S9(07).
+           05  C6-ANT               PIC X.
+           05  OBSERVACION-ANT      PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77  I                        PIC 99.
+
+      ***** PERIODO DE LA CORRIDA Y NOMBRES DE ARCHIVO PARAMETRIZADOS,
+      ***** MISMO ESQUEMA QUE LIQAFIP (LEO-PARAMETROS/ARMO-NOMBRES):
+      ***** SE PUEDE CAMBIAR DE PERIODO PASANDO HASTA TRES PARAMETROS
+      ***** POR LINEA DE COMANDO (ANIO, MES, RAIZ DEL PATH) SIN
+      ***** RECOMPILAR, PARA SEGUIR EL MISMO LIQMES/MAESTRO QUE LIQAFIP
+      ***** USO EN ESE PERIODO.
+       01  PERIODO-RUN.
+           03  ANIO-RUN          PIC  9(04) VALUE 2024.
+           03  MES-RUN           PIC  9(02) VALUE 11.
+
+       77  CANT-ARG-RUN          PIC  9(02) VALUE ZEROS.
+       01  ARG-RUN               PIC  X(20).
+
+       01  BASE-PEDIDOS-RUN.
+           03  RAIZ-BASE-RUN     PIC  X(20)
+                 VALUE "S:\ADRITIMO\PEDIDOS\".
+           03  ANIO-BASE-RUN     PIC  9(04).
+           03  FILLER            PIC  X(01) VALUE "\".
+           03  MES-BASE-RUN      PIC  9(02).
+           03  FILLER            PIC  X(01) VALUE "\".
+
+       01  NOMBRE-LIQMES-PED.
+           03  BASE-LIQMES-PED   PIC  X(28).
+           03  FILLER            PIC  X(12) VALUE "LIQMESII.IDX".
+
+       01  NOMBRE-MAESTRO-PED.
+           03  BASE-MAESTRO-PED  PIC  X(28).
+           03  FILLER            PIC  X(11) VALUE "MAESTRO.IDX".
+
+       01  NOMBRE-REPORTE-ANT-PED.
+           03  BASE-REPORTE-ANT-PED PIC X(28).
+           03  FILLER            PIC  X(21)
+                 VALUE "LIQ-10-ANTIGUEDAD.TXT".
+
+      ***** DIAS ACUMULADOS ANTES DE CADA MES EN UN ANIO NO BISIESTO
+      ***** (PARA FECHA-A-DIAS).
+       01  CUM-MESES-INI            PIC X(36) VALUE
+           "000031059090120151181212243273304334".
+       01  TABLA-CUM-MESES REDEFINES CUM-MESES-INI.
+           03  CUM-DIAS OCCURS 12 TIMES PIC 9(03).
+
+      ***** PERIODO DE REFERENCIA (FIN DE MES LIQUIDADO). SE TOMA DE
+      ***** FECHA-LIQ DEL LEGAJO EN LIQMES; SI ESE LEGAJO NO TIENE
+      ***** LIQUIDACION ESTE MES SE USA ESTE VALOR POR DEFECTO.
+       01  PERIODO-ANT.
+           03  MES-REF-ANT          PIC 9(02) VALUE 11.
+           03  ANIO-REF-ANT         PIC 9(02) VALUE 24.
+
+       01  TOLERANCIA-DIAS-ANT      PIC 9(03) VALUE 30.
+
+      ***** ARGUMENTO/RESULTADO DE FECHA-A-DIAS: SE CARGA ANIO-FAD
+      ***** (4 DIGITOS), MES-FAD Y DIA-FAD ANTES DE PERFORM Y SE LEE
+      ***** DIAS-FAD DESPUES.
+       01  CONVERSION-FECHA.
+           03  ANIO-FAD             PIC 9(04).
+           03  MES-FAD              PIC 9(02).
+           03  DIA-FAD              PIC 9(02).
+           03  DIAS-FAD             PIC 9(07).
+           03  ANIO-M1-FAD          PIC 9(04).
+           03  D4-FAD               PIC 9(04).
+           03  D100-FAD             PIC 9(04).
+           03  D400-FAD             PIC 9(04).
+           03  R4-FAD               PIC 9(02).
+           03  R100-FAD             PIC 9(02).
+           03  R400-FAD             PIC 9(02).
+           03  TEMP-FAD             PIC 9(04).
+
+       01  DIAS-INGRESO-ANT         PIC 9(07).
+       01  DIAS-PERIODO-ANT         PIC 9(07).
+
+       PROCEDURE DIVISION.
+       CATE.
+           PERFORM LEO-PARAMETROS THRU F-LEO-PARAMETROS.
+           PERFORM ARMO-NOMBRES THRU F-ARMO-NOMBRES.
+           OPEN OUTPUT REPORTE-ANT.
+           OPEN INPUT MAESTRO LIQMES.
+           GO TO LEO-MAE.
+
+      ***** LEE EL PERIODO DE CORRIDA DE LOS PARAMETROS DE LINEA DE
+      ***** COMANDO (LIQANT <ANIO> <MES> <RAIZ-PATH>, LOS TRES
+      ***** OPCIONALES): SI NO VIENEN, QUEDA EL PERIODO POR DEFECTO DE
+      ***** PERIODO-RUN/BASE-PEDIDOS-RUN.
+       LEO-PARAMETROS.
+           ACCEPT CANT-ARG-RUN FROM ARGUMENT-NUMBER.
+           IF CANT-ARG-RUN >= 1
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT ARG-RUN FROM ARGUMENT-VALUE
+               MOVE ARG-RUN(1:4) TO ANIO-RUN
+           END-IF.
+           IF CANT-ARG-RUN >= 2
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT ARG-RUN FROM ARGUMENT-VALUE
+               MOVE ARG-RUN(1:2) TO MES-RUN
+           END-IF.
+           IF CANT-ARG-RUN >= 3
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT ARG-RUN FROM ARGUMENT-VALUE
+               MOVE ARG-RUN(1:20) TO RAIZ-BASE-RUN
+           END-IF.
+       F-LEO-PARAMETROS.
+           EXIT.
+
+      ***** ARMA BASE-PEDIDOS-RUN A PARTIR DEL PERIODO DE CORRIDA Y LA
+      ***** COPIA A LA PARTE FIJA DEL NOMBRE DE CADA ARCHIVO DEL
+      ***** PERIODO, PARA QUE CAMBIAR DE MES SEA UN DATO Y NO UN
+      ***** RECOMPILE.
+       ARMO-NOMBRES.
+           MOVE ANIO-RUN TO ANIO-BASE-RUN.
+           MOVE MES-RUN  TO MES-BASE-RUN.
+           MOVE BASE-PEDIDOS-RUN TO BASE-LIQMES-PED
+                                     BASE-MAESTRO-PED
+                                     BASE-REPORTE-ANT-PED.
+       F-ARMO-NOMBRES.
+           EXIT.
+
+       LEO-MAE.
+           READ MAESTRO NEXT AT END
+                        CLOSE MAESTRO LIQMES REPORTE-ANT
+                        STOP RUN.
+
+           IF ESTADO-REG-MAE = 1
+               GO TO LEO-MAE
+           END-IF.
+
+           IF FECHA-ING-DEF-MAE = ZEROS
+               GO TO LEO-MAE
+           END-IF.
+
+           PERFORM BUSCO-PERIODO THRU F-BUSCO-PERIODO.
+           PERFORM CALCULO-ANTIGUEDAD THRU F-CALCULO-ANTIGUEDAD.
+           PERFORM GRABO-ANT THRU F-GRABO-ANT.
+           GO TO LEO-MAE.
+
+      ***** SI EL LEGAJO TIENE LIQUIDACION ESTE MES, USA SU FECHA-LIQ
+      ***** COMO PERIODO DE REFERENCIA; SI NO, SIGUE CON EL VALOR POR
+      ***** DEFECTO DE PERIODO-ANT.
+       BUSCO-PERIODO.
+           MOVE LEGAJO-MAE TO LEGAJO-LIQ.
+           READ LIQMES
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE MES-LIQ  TO MES-REF-ANT
+                   MOVE ANIO-LIQ TO ANIO-REF-ANT
+           END-READ.
+       F-BUSCO-PERIODO.
+           EXIT.
+
+      ***** CONVIERTE FECHA-ING-DEF-MAE Y EL PERIODO DE REFERENCIA A
+      ***** DIAS ABSOLUTOS Y LOS RESTA PARA OBTENER LA ANTIGUEDAD
+      ***** CALCULADA, QUE LUEGO SE COMPARA CONTRA ANT-MAESTROS-MAE.
+       CALCULO-ANTIGUEDAD.
+           IF ANIO-DEF-MAE > 50
+               COMPUTE ANIO-FAD = 1900 + ANIO-DEF-MAE
+           ELSE
+               COMPUTE ANIO-FAD = 2000 + ANIO-DEF-MAE
+           END-IF.
+           MOVE MES-DEF-MAE TO MES-FAD.
+           MOVE DIA-DEF-MAE TO DIA-FAD.
+           PERFORM FECHA-A-DIAS THRU F-FECHA-A-DIAS.
+           MOVE DIAS-FAD TO DIAS-INGRESO-ANT.
+
+      ***** DIAS-PERIODO-ANT ES EL FIN DE MES DE MES-REF-ANT, NO EL
+      ***** DIA 1: SE CONVIERTE EL DIA 1 DEL MES SIGUIENTE A DIAS
+      ***** ABSOLUTOS Y SE LE RESTA 1.
+           IF ANIO-REF-ANT > 50
+               COMPUTE ANIO-FAD = 1900 + ANIO-REF-ANT
+           ELSE
+               COMPUTE ANIO-FAD = 2000 + ANIO-REF-ANT
+           END-IF.
+           IF MES-REF-ANT = 12
+               MOVE 1 TO MES-FAD
+               ADD 1 TO ANIO-FAD
+           ELSE
+               COMPUTE MES-FAD = MES-REF-ANT + 1
+           END-IF.
+           MOVE 1 TO DIA-FAD.
+           PERFORM FECHA-A-DIAS THRU F-FECHA-A-DIAS.
+           COMPUTE DIAS-PERIODO-ANT = DIAS-FAD - 1.
+       F-CALCULO-ANTIGUEDAD.
+           EXIT.
+
+      ***** CONVIERTE ANIO-FAD/MES-FAD/DIA-FAD (FECHA GREGORIANA) EN
+      ***** UN NUMERO DE DIA ABSOLUTO (DIAS-FAD). SOLO SIRVEN LAS
+      ***** DIFERENCIAS ENTRE DOS LLAMADAS, NO EL VALOR EN SI.
+       FECHA-A-DIAS.
+           COMPUTE ANIO-M1-FAD = ANIO-FAD - 1.
+           DIVIDE ANIO-M1-FAD BY 4   GIVING D4-FAD.
+           DIVIDE ANIO-M1-FAD BY 100 GIVING D100-FAD.
+           DIVIDE ANIO-M1-FAD BY 400 GIVING D400-FAD.
+           COMPUTE DIAS-FAD = 365 * ANIO-M1-FAD + D4-FAD - D100-FAD
+                   + D400-FAD + CUM-DIAS(MES-FAD) + DIA-FAD.
+           DIVIDE ANIO-FAD BY 4   GIVING TEMP-FAD REMAINDER R4-FAD.
+           DIVIDE ANIO-FAD BY 100 GIVING TEMP-FAD REMAINDER R100-FAD.
+           DIVIDE ANIO-FAD BY 400 GIVING TEMP-FAD REMAINDER R400-FAD.
+           IF ((R4-FAD = 0 AND R100-FAD NOT = 0) OR R400-FAD = 0)
+                   AND MES-FAD > 2
+               ADD 1 TO DIAS-FAD
+           END-IF.
+       F-FECHA-A-DIAS.
+           EXIT.
+
+       GRABO-ANT.
+           MOVE ";" TO C1-ANT C2-ANT C3-ANT C4-ANT C5-ANT C6-ANT.
+           MOVE LEGAJO-MAE      TO LEGAJO-ANT.
+           MOVE APEL-NOM-MAE    TO APELLIDO-ANT.
+           MOVE FECHA-ING-DEF-MAE TO FECHA-ING-ANT.
+           COMPUTE DIAS-CALC-ANT = DIAS-PERIODO-ANT - DIAS-INGRESO-ANT.
+           MOVE ANT-MAESTROS-MAE TO DIAS-MAE-ANT.
+           COMPUTE DIFERENCIA-ANT = DIAS-CALC-ANT - ANT-MAESTROS-MAE.
+           IF DIFERENCIA-ANT > TOLERANCIA-DIAS-ANT
+               OR DIFERENCIA-ANT < -TOLERANCIA-DIAS-ANT
+               MOVE "REVISAR: ANT-MAESTROS-MAE DESACTUALIZADO"
+                   TO OBSERVACION-ANT
+           ELSE
+               MOVE "OK" TO OBSERVACION-ANT
+           END-IF.
+           WRITE REG-ANT.
+       F-GRABO-ANT.
+           EXIT.
