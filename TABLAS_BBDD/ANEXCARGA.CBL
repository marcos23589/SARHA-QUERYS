@@ -0,0 +1,118 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   ANEXCARGA.
+       AUTHOR.       MARCOS DANIEL OLIVERA.
+       DATE-WRITTEN. 09/08/2026.
+       SECURITY.
+      ***** CARGA/RECARGA ANEXOCUIT.IDX, LA TABLA ANEXO/ITEM -> CUIT Y
+      ***** NOMBRE DE ORGANISMO QUE USA LIQAFIP (CODIGO/BUSCO-ORGANISMO)
+      ***** PARA ARMAR SALIDA-RECORD. CORRER UNA SOLA VEZ PARA DEJAR
+      ***** LA TABLA EQUIVALENTE A LA CADENA DE IF QUE TENIA LIQAFIP
+      ***** ANTES; DE AHI EN ADELANTE RRHH AGREGA O MODIFICA ANEXOS
+      ***** EDITANDO LA TABLA DE ENTRADAS MAS ABAJO Y VOLVIENDO A
+      ***** CORRER ESTE PROGRAMA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ANEXOCUIT
+           ASSIGN TO DISK
+           "S:\ADRITIMO\TABLAS\ANEXOCUIT.IDX"
+           ORGANIZATION INDEXED
+           RECORD KEY CLAVE-ORGANISMO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ANEXOCUIT
+           LABEL RECORDS ARE STANDARD.
+           COPY ORGANISMO.
+
+       WORKING-STORAGE SECTION.
+       77  I                        PIC 99.
+
+      ***** UNA FILA POR ENTRADA DE LA VIEJA CADENA DE IF EN LIQAFIP.
+      ***** ITEM-INI = 00 SIGNIFICA "ENTRADA POR DEFECTO DEL ANEXO".
+       01  TABLA-CARGA.
+           03  FILLER PIC X(40) VALUE
+               "010030715443577Gobernacion              ".
+           03  FILLER PIC X(40) VALUE
+               "013030715322745Fiscalia de Estado       ".
+           03  FILLER PIC X(40) VALUE
+               "030030673674433Tribunal de Cuentas      ".
+           03  FILLER PIC X(40) VALUE
+               "070030711853738Min. Desarrollo Social   ".
+           03  FILLER PIC X(40) VALUE
+               "080030673657687Casa de Sta Cruz         ".
+           03  FILLER PIC X(40) VALUE
+               "081330707677879MSGG                     ".
+           03  FILLER PIC X(40) VALUE
+               "110030673656524Tribunal Disciplinario   ".
+           03  FILLER PIC X(40) VALUE
+               "040030673656699Min. de Gobierno         ".
+           03  FILLER PIC X(40) VALUE
+               "051830656949836Consejo Agrario          ".
+           03  FILLER PIC X(40) VALUE
+               "051930656949836Consejo Agrario          ".
+           03  FILLER PIC X(40) VALUE
+               "050030673639603Min. de Economia         ".
+           03  FILLER PIC X(40) VALUE
+               "120030710660839Min. Produccion          ".
+           03  FILLER PIC X(40) VALUE
+               "130030716837250Jefatura de Gabinete     ".
+           03  FILLER PIC X(40) VALUE
+               "140030711796602Ministerio de Salud      ".
+           03  FILLER PIC X(40) VALUE
+               "210030654106378Vialidad Provincial      ".
+           03  FILLER PIC X(40) VALUE
+               "240030653141994IDUV                     ".
+           03  FILLER PIC X(40) VALUE
+               "300030652487080UNEPOSC                  ".
+           03  FILLER PIC X(40) VALUE
+               "160030716110326Min. de Trabajo          ".
+           03  FILLER PIC X(40) VALUE
+               "170830656997806Policia Provincial       ".
+           03  FILLER PIC X(40) VALUE
+               "173130716401959Servicio Penitenciario   ".
+           03  FILLER PIC X(40) VALUE
+               "170033716718439Min. de Seguridad        ".
+           03  FILLER PIC X(40) VALUE
+               "180030717665704Min. de Igualdad         ".
+           03  FILLER PIC X(40) VALUE
+               "450030717554287A.M.A.                   ".
+           03  FILLER PIC X(40) VALUE
+               "620030717532879Ciencia y Tecnologia     ".
+
+       01  TABLA-CARGA-R REDEFINES TABLA-CARGA.
+           03  FILA-CARGA OCCURS 24 TIMES.
+               05  ANEXO-CARGA      PIC 9(02).
+               05  ITEM-CARGA       PIC 9(02).
+               05  CUIT-CARGA       PIC 9(11).
+               05  NOMBRE-CARGA     PIC X(25).
+
+       01  CONTADOR-CARGA           PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN OUTPUT ANEXOCUIT.
+           PERFORM GRABO-FILA THRU F-GRABO-FILA
+                   VARYING I FROM 1 BY 1 UNTIL I > 24.
+           CLOSE ANEXOCUIT.
+           DISPLAY "ANEXCARGA: " CONTADOR-CARGA " FILAS GRABADAS.".
+           STOP RUN.
+
+       GRABO-FILA.
+           MOVE ANEXO-CARGA(I)  TO ANEXO-ORG.
+           MOVE ITEM-CARGA(I)   TO ITEM-ORG.
+           MOVE CUIT-CARGA(I)   TO CUIT-ORG.
+           MOVE NOMBRE-CARGA(I) TO NOMBRE-ORG.
+           WRITE REG-ORGANISMO
+               INVALID KEY
+                   DISPLAY "ANEXCARGA: CLAVE DUPLICADA ANEXO="
+                           ANEXO-ORG " ITEM=" ITEM-ORG
+               NOT INVALID KEY
+                   ADD 1 TO CONTADOR-CARGA
+           END-WRITE.
+       F-GRABO-FILA.
+           EXIT.
