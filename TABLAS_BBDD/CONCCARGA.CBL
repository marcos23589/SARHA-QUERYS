@@ -0,0 +1,102 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   CONCCARGA.
+       AUTHOR.       MARCOS DANIEL OLIVERA.
+       DATE-WRITTEN. 09/08/2026.
+       SECURITY.
+      ***** CARGA/RECARGA CONCEPTOS.IDX, LA TABLA CODIGO-LIQ -> BUCKET
+      ***** DE ACUMULACION QUE USA LIQAFIP (VEO-SUELDO/VEO-REMU) PARA
+      ***** ARMAR SALIDA-RECORD. CORRER UNA SOLA VEZ PARA DEJAR LA
+      ***** TABLA EQUIVALENTE A LA CADENA DE IF QUE TENIA LIQAFIP
+      ***** ANTES; DE AHI EN ADELANTE RRHH AGREGA O CAMBIA UN CODIGO
+      ***** EDITANDO LA TABLA DE ENTRADAS MAS ABAJO Y VOLVIENDO A
+      ***** CORRER ESTE PROGRAMA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CONCEPTOS
+           ASSIGN TO DISK
+           "S:\ADRITIMO\TABLAS\CONCEPTOS.IDX"
+           ORGANIZATION INDEXED
+           RECORD KEY CODIGO-CON.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONCEPTOS
+           LABEL RECORDS ARE STANDARD.
+           COPY CONCEPTO.
+
+       WORKING-STORAGE SECTION.
+       77  I                        PIC 999.
+
+      ***** UNA FILA POR CODIGO QUE APARECIA EN LA CADENA DE IF DE
+      ***** VEO-SUELDO O VEO-REMU. CADA FILA ES CODIGO(3) +
+      ***** CLASIF-SUELDO(1) + CLASIF-REMU(1). CLASIF-SUELDO: 0=NINGUNO
+      ***** (SE RESUELVE POR RANGO EN VEO-SUELDO), 1=HSEXTRAS, 2=SAC,
+      ***** 3=CPREVISION, 4=CSS, 5=ISPRO, 6=GREMIO. CLASIF-REMU:
+      ***** 0=C-APORTES, 1=S-APORTES.
+       01  TABLA-CARGA.
+           03  FILLER PIC X(35) VALUE
+               "21420221012400124101242012430124501".
+           03  FILLER PIC X(35) VALUE
+               "24811254012590127601277012780128101".
+           03  FILLER PIC X(35) VALUE
+               "28501291012920129301294012980129901".
+           03  FILLER PIC X(35) VALUE
+               "31420340013410134201344013450134601".
+           03  FILLER PIC X(35) VALUE
+               "39101392013990141420430014320143301".
+           03  FILLER PIC X(35) VALUE
+               "43401435014400144201443014440144501".
+           03  FILLER PIC X(35) VALUE
+               "44601458014740149101492014990151420".
+           03  FILLER PIC X(35) VALUE
+               "54001541015430154801614206350164001".
+           03  FILLER PIC X(35) VALUE
+               "64101642016430164401645016460164801".
+           03  FILLER PIC X(35) VALUE
+               "64901681016910169201699017142073501".
+           03  FILLER PIC X(35) VALUE
+               "74001741017420174301744017450174601".
+           03  FILLER PIC X(35) VALUE
+               "75901791017920179901814208300183201".
+           03  FILLER PIC X(35) VALUE
+               "83301834018400184201844018580190130".
+           03  FILLER PIC X(35) VALUE
+               "91140921509516095560960609806098360".
+           03  FILLER PIC X(15) VALUE
+               "990609966099760".
+
+       01  TABLA-CARGA-R REDEFINES TABLA-CARGA.
+           03  FILA-CARGA OCCURS 101 TIMES.
+               05  CODIGO-CARGA        PIC 9(03).
+               05  CLASIF-SUELDO-CARGA PIC 9(01).
+               05  CLASIF-REMU-CARGA   PIC 9(01).
+
+       01  CONTADOR-CARGA           PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN OUTPUT CONCEPTOS.
+           PERFORM GRABO-FILA THRU F-GRABO-FILA
+                   VARYING I FROM 1 BY 1 UNTIL I > 101.
+           CLOSE CONCEPTOS.
+           DISPLAY "CONCCARGA: " CONTADOR-CARGA " FILAS GRABADAS.".
+           STOP RUN.
+
+       GRABO-FILA.
+           MOVE CODIGO-CARGA(I)        TO CODIGO-CON.
+           MOVE CLASIF-SUELDO-CARGA(I) TO CLASIF-SUELDO-CON.
+           MOVE CLASIF-REMU-CARGA(I)   TO CLASIF-REMU-CON.
+           WRITE REG-CONCEPTO
+               INVALID KEY
+                   DISPLAY "CONCCARGA: CLAVE DUPLICADA CODIGO="
+                           CODIGO-CON
+               NOT INVALID KEY
+                   ADD 1 TO CONTADOR-CARGA
+           END-WRITE.
+       F-GRABO-FILA.
+           EXIT.
