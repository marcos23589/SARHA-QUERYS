@@ -10,231 +10,87 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT LIQMES
+           SELECT ANEXOCUIT
+           ASSIGN TO DISK
+           "S:\ADRITIMO\TABLAS\ANEXOCUIT.IDX"
+           ORGANIZATION INDEXED
+           RECORD KEY CLAVE-ORGANISMO.
+
+           SELECT CONCEPTOS
            ASSIGN TO DISK
-           "S:\ADRITIMO\PEDIDOS\2024\11\LIQMESII.IDX"
+           "S:\ADRITIMO\TABLAS\CONCEPTOS.IDX"
+           ORGANIZATION INDEXED
+           RECORD KEY CODIGO-CON.
+
+      ***** EL PERIODO (Y LA RAIZ DEL PATH) SE ARMAN EN TIEMPO DE
+      ***** CORRIDA EN NOMBRE-LIQMES-PED/NOMBRE-MAESTRO-PED A PARTIR DE
+      ***** ANIO-RUN/MES-RUN (VER LEO-PARAMETROS Y ARMO-NOMBRES), ASI
+      ***** QUE CAMBIAR DE PERIODO NO REQUIERE RECOMPILAR.
+           SELECT LIQMES
+           ASSIGN TO RANDOM NOMBRE-LIQMES-PED
            ORGANIZATION INDEXED
            ACCESS MODE DYNAMIC
            RECORD KEY LEGAJO-LIQ
            ALTERNATE RECORD KEY APELLIDO-LIQ WITH DUPLICATES.
 
            SELECT maestro
-           ASSIGN TO DISK "S:\ADRITIMO\PEDIDOS\2024\11\MAESTRO.IDX"
+           ASSIGN TO RANDOM NOMBRE-MAESTRO-PED
            ORGANIZATION INDEXED
            ACCESS MODE DYNAMIC
            RECORD KEY LEGAJO-mae.
 
 
+      ***** EL NOMBRE SE ARMA POR CUIT (VER NOMBRE-SALIDA Y
+      ***** ABRO-SALIDA) PARA QUE CADA ORGANISMO TENGA SU PROPIO
+      ***** ARCHIVO DE SALUD/GREMIO EN LUGAR DE UN UNICO ARCHIVO
+      ***** COMBINADO.
            SELECT salida
-           ASSIGN TO DISK
-           "S:\ADRITIMO\PEDIDOS\2024\11\LIQ-10-SALUD-COMPLE.TXT"
+           ASSIGN TO RANDOM NOMBRE-SALIDA
            ORGANIZATION LINE SEQUENTIAL.
 
            SELECT detalle
                assign to random NOMBRE-LIQMES
                organization is line sequential.
 
+           SELECT REVISION
+           ASSIGN TO RANDOM NOMBRE-REVISION-PED
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT EXCEPCIONES
+           ASSIGN TO RANDOM NOMBRE-EXCEPCIONES-PED
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT CONTROL-REP
+           ASSIGN TO RANDOM NOMBRE-CONTROL-PED
+           ORGANIZATION LINE SEQUENTIAL.
+
+      ***** PUNTO DE REINICIO POR LEGAJO-LIQ (VER LEO-CHECKPOINT Y
+      ***** GRABO-CHECKPOINT). LA CREA CKPCARGA ANTES DEL PRIMER
+      ***** LIQAFIP DE UN PERIODO.
+           SELECT CHECKPOINT
+           ASSIGN TO RANDOM NOMBRE-CHECKPOINT-PED
+           ORGANIZATION INDEXED
+           RECORD KEY CLAVE-CKP.
+
 
 
        DATA DIVISION.
        FILE SECTION.
+       FD  ANEXOCUIT
+           LABEL RECORDS ARE STANDARD.
+           COPY ORGANISMO.
+
+       FD  CONCEPTOS
+           LABEL RECORDS ARE STANDARD.
+           COPY CONCEPTO.
+
        FD  LIQMES
            LABEL RECORDS ARE STANDARD.
-       01  REC-LIQMES.
-           05  LEGAJO-LIQ              pic 9(07).
-           05  UBICACION-LIQ.
-               10  ANEXO-LIQ           PIC 99.
-               10  ITEM-LIQ            PIC 99.
-               10  CLASE-LIQ           PIC 9.
-               10  AGRUP-LIQ           PIC 99.
-               10  NRO-ESTAB-LIQ       PIC 99.
-               10  CATEGORIA-LIQ       pic 999.
-               10  DESTINO-LIQ         PIC 9999.
-           05  DOCUMENTO-LIQ.
-               10  TIPO-LIQ            PIC 9.
-               10  DOCU-LIQ            PIC 9(8).
-           05  APELLIDO-LIQ            PIC X(30).
-           05  HS-SEC-LIQ              PIC 99.
-           05  HS-UNIV-LIQ             PIC 99.
-           05  CONCEPT-LIQ  OCCURS 40 TIMES.
-               10  CODIGO-LIQ          PIC  999.
-               10  IMPORTE-LIQ         PIC  9(8)V99.
-           05  ORDEN-LIQ               PIC 9(5).
-           05  PLANTA-LIQ              PIC 9.
-           05  DESCONTAR-LIQ           PIC 99.
-           05  FECHA-LIQ.
-               10  MES-LIQ             PIC 99.
-               10  ANIO-LIQ            PIC 99.
-           05  NRO-CONTROL             PIC 9(4).
-           05  COD-LOC                 PIC 999.
-           05  FICHERO                 PIC X(3).
+           COPY LIQMES.
 
        FD  MAESTRO
            LABEL RECORDS ARE STANDARD.
-       01  REG-MAE.
-           05 LEGAJO-MAE.
-                   10  LEG-MAE             PIC 9(05).
-                   10  INTER-MAE           PIC 9(01).
-                   10  DAV-MAE             PIC 9(01).
-               05  UBICACION-MAE.
-                   10  ANEXO-MAE           PIC 9(02).
-                   10  ITEM-MAE            PIC 9(02).
-                   10  CLASE-MAE           PIC 9(01).
-                   10  AGRUP-MAE           PIC 9(02).
-                   10  NRO-ESTAB-MAE.
-                       15 ESTAB1           PIC 9(01).
-                       15 ESTAB2           PIC 9(01).
-                   10  CATEG-MAE.
-                       15  CAT1-MAE        PIC 9(01).
-                       15  CAT2-MAE        PIC 9(02).
-                   10  DESTINO-MAE         PIC 9(04).
-                   10  PLANTA-MAE       PIC 9(01).
-                   10  CARGO-FUNC-MAE      PIC 9(03).
-               05  APEL-NOM-MAE            PIC X(30).
-               05  APEL-MATER-MAE          PIC X(12).
-               05  FECHA-ING-CTO-MAE.
-                   10  DIA-CTO-MAE         PIC 9(02).
-                   10  MES-CTO-MAE         PIC 9(02).
-                   10  ANIO-CTO-MAE        PIC 9(02).
-               05  FECHA-ING-DEF-MAE.
-                   10  DIA-DEF-MAE         PIC 9(02).
-                   10  MES-DEF-MAE         PIC 9(02).
-                   10  ANIO-DEF-MAE        PIC 9(02).
-               05  ANTIGUEDAD-ANTER-MAE.
-                   10  ANT-PAGO-MAE        PIC 9(03).
-                   10  ANT-LICENCIA-MAE    PIC 9(03).
-               05  ANTIG-EN-DIAS-MAE REDEFINES ANTIGUEDAD-ANTER-MAE.
-                   10  ANT-MAESTROS-MAE    PIC 9(06).
-               05  FECHA-ULTIMO-ASCENSO-MAE.
-                   10  DIA-ASCENSO-MAE     PIC 9(02).
-                   10  MES-ASCENSO-MAE     PIC 9(02).
-                   10  ANIO-ASCENSO-MAE    PIC 9(02).
-               05  DOCTOS-IDENTIDAD-MAE.
-                   10  COD-DNI-MAE         PIC 9(01).
-                   10  NRO-DNI-MAE         PIC 9(10).
-                   10  NRO-CIPF-MAE        PIC 9(11).
-                   10  NRO-CISC-MAE        PIC 9(10).
-      *             10  OFIC-ENROL-MAE      PIC 9(04).
-               05  SEXO                    PIC 9(01).
-               05  FECHA-NAC-MAE.
-                   10 DIA-NAC-MAE          PIC 9(02).
-                   10 MES-NAC-MAE          PIC 9(02).
-                   10 ANIO-NAC-MAE         PIC 9(02).
-               05  LUGAR-NAC-MAE           PIC 9(04).
-               05  PAIS-NAC-MAE            PIC 9(02).
-               05  NACIONALIDAD-MAE        PIC 9(02).
-               05  NATURALIZACION-MAE.
-                   10  FECHA-NATUR-MAE.
-                       15  DIA-NATUR-MAE   PIC 9(02).
-                       15  MES-NATUR-MAE   PIC 9(02).
-                       15  ANIO-NATUR-MAE  PIC 9(02).
-                   10  CARTA-CIUDAD-MAE    PIC X(10).
-               05  ESTADO-CIVIL-MAE        PIC X(01).
-               05  APEL-NOM-CONYUGE-MAE    PIC X(23).
-               05  DOCTO-ID-CONYUGE-MAE.
-                   10  COD-DOC-CONY-MAE    PIC 9(01).
-                   10  NRO-DOC-CONY-MAE    PIC 9(10).
-               05  FECHA-NAC-CONY-MAE.
-                   10  DIA-CONY-MAE        PIC 9(02).
-                   10  MES-CONY-MAE        PIC 9(02).
-                   10  ANIO-CONY-MAE       PIC 9(02).
-               05  HIJOS-MAE OCCURS     10 TIMES INDEXED BY H-MAE.
-                   10  FECHA-NAC-HJ-MAE.
-                       15  DIA-HJ-MAE      PIC 9(02).
-                       15  MES-HJ-MAE      PIC 9(02).
-                       15  ANIO-HJ-MAE     PIC 9(02).
-                   10  SEXO-HJ-MAE         PIC 9(01).
-                   10  DOCUMENTO-HJ-MAE.
-                       15  COD-DOC-HJ-MAE  PIC 9(01).
-                       15  NRO-DOC-HJ-MAE  PIC 9(10).
-                   10  ESTUDIOS-HJ-MAE     PIC 9(02).
-                   10 SUBSIDIO-HJ-MAE      PIC 9(01).
-               05  FAM-A-CARGO-MAE         PIC 9(01).
-               05  GRUPO-SANG-MAE          PIC 9(01).
-               05  DOMICILIO-MAE           PIC X(38).
-               05  LOCALIDAD-MAE           PIC X(15).
-               05  COD-PROVINCIA-MAE       PIC X(01).
-               05  ESTUDIOS-MAE.
-                   10  ESTUDIO1-MAE.
-                       15  EST11-MAE       PIC 9(01).
-                       15  EST12-MAE       PIC 9(02).
-                   10  ESTUDIO2-MAE.
-                       15  EST21-MAE       PIC 9(01).
-                       15  EST22-MAE       PIC 9(02).
-               05  ACTIV-MILITAR-MAE.
-                   10  SER-MILITAR-MAE     PIC 9(01).
-                   10  ARMA-O-EXCEP-MAE    PIC 9(02).
-                   10  ANIO-SERV-MAE       PIC 9(02).
-                   10  ESPEC-MIL-MAE       PIC 9(02).
-                   10  GRADO-MIL-MAE       PIC 9(02).
-                   10  ACTIVIDAD-MAE       PIC 9(01).
-               05  DATOS-LIQ-MAE.
-                   10  COD-12-MAE          PIC 9(01).
-                   10  COD-13-MAE          PIC 9(03).
-                   10  COD-16-MAE          PIC 9(01).
-                   10  COD-17-MAE          PIC 9(01).
-                   10  COD-18-MAE          PIC X(01).
-                   10  COD-20-MAE          PIC 9(01).
-                   10  COD-23-MAE          PIC X(01).
-                   10  COD-24-MAE          PIC 9(01).
-                   10  COD-25-MAE          PIC 9(01).
-                   10  COD-26-MAE          PIC X(01).
-                   10  COD-27-MAE          PIC X(01).
-                   10  COD-28              PIC 9(02).
-                   10  COD-30-MAE          PIC 9(01).
-                   10  COD-31-MAE          PIC 9(01).
-                   10  COD-34-MAE          PIC 9(01).
-                   10  COD-36-MAE          PIC 9(01).
-                   10  HS-SEC-MAE          PIC 9(02).
-                   10  HS-UNIV-MAE         PIC 9(02).
-                   10  TIT-SEC-MAE         PIC 9(01).
-               05  DATOS-RETENC-MAE.
-                   10  COD-914-MAE         PIC X(01).
-                   10  COD-922-MAE         PIC 9(07).
-                   10  COD-920-MAE         PIC 9(01).
-                   10  COD-925-MAE         PIC 9(01).
-                   10  FILLER              PIC 9(01).
-                   10  FILLER              PIC 9(01).
-                   10  COD-926-MAE         PIC 9(01).
-                   10  COD-926-2           PIC 9(03)V99.
-                   10  COD-927-MAE         PIC 9(01).
-                   10  COD-927-2           PIC 9(03)V99.
-                   10  COD-929-MAE         PIC X(01).
-                   10  COD-934-MAE         PIC 9(01).
-                   10  COD-935-MAE         PIC 9(01).
-                   10  COD-951-MAE         PIC 9(01).
-                   10  COD-955-MAE         PIC 9(01).
-                   10  COD-960-MAE         PIC 9(01).
-                   10  COD-963-MAE         PIC 9(01).
-                   10  COD-968-MAE.
-                       15 INDICADOR-968-MAE PIC 9(01).
-                       15 CODIGO-968-MAE    PIC 9(02).
-                   10  COD-973-MAE         PIC 9(01).
-                   10  COD-977-MAE         PIC 9(01).
-                   10  COD-983-MAE         PIC 9(01).
-                   10  COD-990-MAE         PIC 9(05)V99.
-                   10  COD-991-MAE         PIC 9(05)V99.
-                   10  COD-995-MAE         PIC 9(01).
-                   10  COD-997-MAE         PIC 9(01).
-                   10  COD-986-MAE         PIC 9(01).
-                   10  COD-987-MAE         PIC 9(01).
-                   10  COD-988-MAE         PIC 9(01).
-                   10  COD-992-MAE         PIC 9(01).
-                   10  COD-982-MAE         PIC 9(01).
-                   10  COD-941-MAE         PIC 9(01).
-                   10  COD-980-MAE         PIC 9(01).
-                   10  COD-943-MAE         PIC 9(01).
-                   10  COD-945-MAE         PIC 9(01).
-                   10  COD-947-MAE         PIC 9(01).
-                   10  COD-936-MAE         PIC 9(01).
-                   10  COD-918-MAE         PIC X(01).
-               05  FILLER                  PIC X(02).
-               05  ESTADO-REG-MAE          PIC 9(01).
-               05  FECHA-BAJA-MAE.
-                   10 DIA-BAJA-MAE         PIC 9(02).
-                   10 MES-BAJA-MAE         PIC 9(02).
-                   10 ANIO-BAJA-MAE        PIC 9(02).
-               05  MOTIVO-BAJA-MAE         PIC X(01).
+           COPY MAESTRO.
 
        FD  salida
            LABEL RECORDS ARE STANDARD.
@@ -313,6 +169,73 @@
            05  fi40                pic x.
            05  importe-det         pic x(011).
 
+      ***** LEGAJOS DE LIQMES QUE NO TIENEN REGISTRO EN MAESTRO (VER
+      ***** GRABO-REVISION). RRHH REVISA ESTE ARCHIVO ANTES DE MANDAR
+      ***** EL ARCHIVO DE SALUD/GREMIO PARA AFIP.
+       FD  REVISION
+           LABEL RECORDS ARE STANDARD.
+       01  REG-REVISION.
+           05  LEGAJO-REV           PIC 9(07).
+           05  C1-REV               PIC X.
+           05  UBICACION-REV        PIC 9(16).
+           05  C2-REV               PIC X.
+           05  IMPORTE-TOTAL-REV    PIC 9(09)V99.
+           05  C3-REV               PIC X.
+           05  MOTIVO-REV           PIC X(40).
+
+      ***** CUIT-PER O CUIL (NRO-CIPF-MAE) QUE NO PASAN LA VALIDACION
+      ***** DE DIGITO VERIFICADOR (VER VALIDO-CUIT-PER/VALIDO-CUIL).
+      ***** ESOS LEGAJOS NO SE INCLUYEN EN SALIDA; QUEDAN ACA PARA QUE
+      ***** RRHH CORRIJA EL DATO ANTES DE VOLVER A CORRER.
+       FD  EXCEPCIONES
+           LABEL RECORDS ARE STANDARD.
+       01  REG-EXCEPCION.
+           05  LEGAJO-EXC           PIC 9(07).
+           05  C1-EXC               PIC X.
+           05  TIPO-EXC             PIC X(10).
+           05  C2-EXC               PIC X.
+           05  VALOR-EXC            PIC 9(11).
+           05  C3-EXC               PIC X.
+           05  DV-LEIDO-EXC         PIC 9(01).
+           05  C4-EXC               PIC X.
+           05  DV-CALC-EXC          PIC 9(02).
+
+       FD  CONTROL-REP
+           LABEL RECORDS ARE STANDARD.
+      ***** UNA LINEA POR TOTAL GENERAL (TIPO-CTL = "GRAL") O POR
+      ***** SUBTOTAL DE ORGANISMO (TIPO-CTL = "ORGA"). LAS LINEAS
+      ***** "GRAL" SOLO USAN NOMBRE-CTL Y CANTIDAD-CTL; LAS "ORGA"
+      ***** USAN TODOS LOS CAMPOS.
+       01  REG-CONTROL.
+           05  TIPO-CTL             PIC X(04).
+           05  C1-CTL               PIC X.
+           05  CUIT-CTL             PIC 9(11).
+           05  C2-CTL               PIC X.
+           05  NOMBRE-CTL           PIC X(30).
+           05  C3-CTL               PIC X.
+           05  CANTIDAD-CTL         PIC 9(06).
+           05  C4-CTL               PIC X.
+           05  REMUNERACION-CTL     PIC 9(11)V99.
+           05  C5-CTL               PIC X.
+           05  ASIGNACION-CTL       PIC 9(11)V99.
+           05  C6-CTL               PIC X.
+           05  HSEXTRAS-CTL         PIC 9(11)V99.
+           05  C7-CTL               PIC X.
+           05  SAC-CTL              PIC 9(11)V99.
+           05  C8-CTL               PIC X.
+           05  REMUNERATIVO-CTL     PIC 9(11)V99.
+           05  C9-CTL               PIC X.
+           05  CPREVISION-CTL       PIC 9(11)V99.
+           05  C10-CTL              PIC X.
+           05  CSS-CTL              PIC 9(11)V99.
+           05  C11-CTL              PIC X.
+           05  GREMIO-CTL           PIC 9(11)V99.
+           05  C12-CTL              PIC X.
+           05  ISPRO-CTL            PIC 9(11)V99.
+
+       FD  CHECKPOINT
+           LABEL RECORDS ARE STANDARD.
+           COPY CHECKPOINT.
 
        working-storage section.
        77  I                        pic 99.
@@ -326,6 +249,63 @@
            03  AG-TAB               PIC 9(2).
            03  RESTO                PIC 9(3).
 
+      ***** TABLA EN MEMORIA ANEXO/ITEM -> CUIT Y ORGANISMO. SE CARGA
+      ***** UNA VEZ DESDE ANEXOCUIT (VER CARGA-ANEXO) PARA QUE RRHH
+      ***** PUEDA DAR DE ALTA UN ANEXO NUEVO SIN RECOMPILAR. CLAVE-TAB
+      ***** (ARRIBA) SE USA COMO ARGUMENTO DE BUSQUEDA. ITEM-TAB-ENT =
+      ***** 00 ES LA ENTRADA POR DEFECTO DEL ANEXO (CUALQUIER ITEM).
+       01  TABLA-ANEXO.
+           03  CANT-TAB-ANEXO       PIC 9(04) VALUE ZEROS.
+           03  TAB-ANEXO-ENT OCCURS 60 TIMES
+                             INDEXED BY IX-ANEXO.
+               05  TAB-ANEXO-CLV    PIC 9(02).
+               05  TAB-ITEM-CLV     PIC 9(02).
+               05  TAB-CUIT-ANEXO   PIC 9(11).
+               05  TAB-NOMBRE-ANEXO PIC X(30).
+
+      ***** TABLA EN MEMORIA CODIGO-LIQ -> BUCKET DE ACUMULACION. SE
+      ***** CARGA UNA VEZ DESDE CONCEPTOS (VER CARGA-CONCEPTOS) PARA
+      ***** QUE RRHH PUEDA DAR DE ALTA O CAMBIAR UN CODIGO SIN
+      ***** RECOMPILAR (VER VEO-SUELDO Y VEO-REMU).
+       01  TABLA-CONCEPTO.
+           03  CANT-TAB-CONCEPTO    PIC 9(04) VALUE ZEROS.
+           03  TAB-CONCEPTO-ENT OCCURS 150 TIMES
+                                 INDEXED BY IX-CONCEPTO.
+               05  TAB-CODIGO-CON       PIC 9(03).
+               05  TAB-CLASIF-SUELDO-CON PIC 9(01).
+                   88  TAB-ES-HSEXTRAS          VALUE 1.
+                   88  TAB-ES-SAC                VALUE 2.
+                   88  TAB-ES-CPREVISION         VALUE 3.
+                   88  TAB-ES-CSS                VALUE 4.
+                   88  TAB-ES-ISPRO              VALUE 5.
+                   88  TAB-ES-GREMIO             VALUE 6.
+               05  TAB-CLASIF-REMU-CON  PIC 9(01).
+                   88  TAB-ES-S-APORTES          VALUE 1.
+
+      ***** PERIODO DE LA CORRIDA. POR DEFECTO QUEDA EN EL ULTIMO
+      ***** PERIODO CORRIDO; SE PUEDE CAMBIAR SIN RECOMPILAR PASANDO
+      ***** HASTA TRES PARAMETROS POR LINEA DE COMANDO: ANIO, MES Y LA
+      ***** RAIZ DEL PATH DE S:\ADRITIMO\PEDIDOS\ (VER LEO-PARAMETROS).
+       01  PERIODO-RUN.
+           03  ANIO-RUN          PIC  9(04) VALUE 2024.
+           03  MES-RUN           PIC  9(02) VALUE 11.
+
+       77  CANT-ARG-RUN          PIC  9(02) VALUE ZEROS.
+       01  ARG-RUN               PIC  X(20).
+
+      ***** RAIZ DEL PATH DE LOS ARCHIVOS DEL PERIODO, SEGUIDA DE
+      ***** ANIO\MES\. SE ARMA UNA SOLA VEZ EN ARMO-NOMBRES Y DE AHI SE
+      ***** COPIA A LA PARTE FIJA DEL NOMBRE DE CADA ARCHIVO DEL
+      ***** PERIODO (LIQMES, MAESTRO, REVISION, EXCEPCIONES,
+      ***** CONTROL-REP, SALIDA).
+       01  BASE-PEDIDOS-RUN.
+           03  RAIZ-BASE-RUN     PIC  X(20)
+                 VALUE "S:\ADRITIMO\PEDIDOS\".
+           03  ANIO-BASE-RUN     PIC  9(04).
+           03  FILLER            PIC  X(01) VALUE "\".
+           03  MES-BASE-RUN      PIC  9(02).
+           03  FILLER            PIC  X(01) VALUE "\".
+
        01  nombre-liqmes.
            03  FILLER            PIC  X(33)
                  VALUE "S:\LDDAT\PRUEBAS LIQUIDACION\liq-".
@@ -334,6 +314,118 @@
            03  MES-NOM-LIQ       PIC  9(02) VALUE zeros.
            03  FILLER            PIC  X(04) VALUE ".txt".
 
+       01  NOMBRE-LIQMES-PED.
+           03  BASE-LIQMES-PED   PIC  X(28).
+           03  FILLER            PIC  X(12) VALUE "LIQMESII.IDX".
+
+       01  NOMBRE-MAESTRO-PED.
+           03  BASE-MAESTRO-PED  PIC  X(28).
+           03  FILLER            PIC  X(11) VALUE "MAESTRO.IDX".
+
+       01  NOMBRE-REVISION-PED.
+           03  BASE-REVISION-PED PIC  X(28).
+           03  FILLER            PIC  X(27)
+                 VALUE "LIQ-10-REVISION-LEGAJOS.TXT".
+
+       01  NOMBRE-EXCEPCIONES-PED.
+           03  BASE-EXCEPCIONES-PED PIC X(28).
+           03  FILLER            PIC  X(22)
+                 VALUE "LIQ-10-EXCEPCIONES.TXT".
+
+       01  NOMBRE-CONTROL-PED.
+           03  BASE-CONTROL-PED  PIC  X(28).
+           03  FILLER            PIC  X(18) VALUE "LIQ-10-CONTROL.TXT".
+
+       01  NOMBRE-CHECKPOINT-PED.
+           03  BASE-CHECKPOINT-PED PIC X(28).
+           03  FILLER            PIC  X(11) VALUE "LIQAFIP.CKP".
+
+      ***** NOMBRE DINAMICO DEL ARCHIVO DE SALUD/GREMIO POR ORGANISMO.
+      ***** SE RECALCULA EN ABRO-SALIDA ANTES DE CADA OPEN DE SALIDA.
+       01  NOMBRE-SALIDA.
+           03  BASE-SALIDA-PED   PIC  X(28).
+           03  FILLER            PIC  X(07) VALUE "LIQ-10-".
+           03  CUIT-NOM-SALIDA   PIC  9(11).
+           03  FILLER            PIC  X(04) VALUE ".TXT".
+
+      ***** PRENDE CUANDO LEO-CHECKPOINT ENCUENTRA LIQAFIP.CKP CON UN
+      ***** LEGAJO-LIQ > CERO, ES DECIR QUE ESTA CORRIDA RETOMA UNA
+      ***** ANTERIOR QUE SE CORTO A MITAD DE CAMINO. SE USA PARA ABRIR
+      ***** EN EXTEND (EN VEZ DE OUTPUT) LOS ARCHIVOS DE SALIDA QUE LA
+      ***** CORRIDA CORTADA YA PUDO HABER EMPEZADO A ESCRIBIR, PARA NO
+      ***** PERDER LO QUE YA TENIAN (VER ABRO-SALIDA Y CATE/ABRO).
+       01  SW-REINICIO           PIC X(01) VALUE "N".
+           88  ES-REINICIO           VALUE "S".
+           88  NO-ES-REINICIO         VALUE "N".
+
+      ***** CUITS PARA LOS QUE YA SE ABRIO SU ARCHIVO DE SALIDA EN
+      ***** ESTA CORRIDA (VER ABRO-SALIDA). LA PRIMERA VEZ QUE SE VE UN
+      ***** CUIT SE ABRE EN OUTPUT (ARCHIVO NUEVO); LAS SIGUIENTES, EN
+      ***** EXTEND, PARA NO PISAR LO YA ESCRITO. SI LA CORRIDA RETOMA
+      ***** UN CORTE (ES-REINICIO), SE ABRE DIRECTAMENTE EN EXTEND LA
+      ***** PRIMERA VEZ TAMBIEN, PORQUE EL ARCHIVO YA PUEDE TENER DATOS
+      ***** DE LA CORRIDA ANTERIOR.
+       01  TABLA-ABIERTOS.
+           03  CANT-ABIERTOS     PIC 9(04) VALUE ZEROS.
+           03  CUIT-ABIERTO-ENT OCCURS 60 TIMES
+                                 INDEXED BY IX-ABIERTO
+                                 PIC 9(11).
+
+      ***** CONTADORES PARA EL REPORTE DE TOTALES DE CONTROL (VER
+      ***** FINALIZA). SE VAN ACTUALIZANDO A MEDIDA QUE SE PROCESA
+      ***** CADA LEGAJO, PARA PODER RECONCILIAR LA CORRIDA ANTES DE
+      ***** MANDAR LOS ARCHIVOS A AFIP/OBRA SOCIAL.
+       01  CONTADORES-CONTROL.
+           03  CANT-LEIDOS-CTL      PIC 9(06) VALUE ZEROS.
+           03  CANT-PROCESADOS-CTL  PIC 9(06) VALUE ZEROS.
+           03  CANT-SIN-MAESTRO-CTL PIC 9(06) VALUE ZEROS.
+           03  CANT-ESTADO1-CTL     PIC 9(06) VALUE ZEROS.
+           03  CANT-CUIT-INV-CTL    PIC 9(06) VALUE ZEROS.
+           03  CANT-CUIL-INV-CTL    PIC 9(06) VALUE ZEROS.
+
+      ***** SUBTOTALES POR ORGANISMO (CUIT-PER) DE LOS IMPORTES DE
+      ***** SALIDA-RECORD. SE ACUMULA EN ACUMULO-CONTROL CADA VEZ QUE
+      ***** SE ESCRIBE UN SALIDA-RECORD Y SE VUELCA EN FINALIZA.
+       01  TABLA-CONTROL.
+           03  CANT-TAB-CONTROL     PIC 9(04) VALUE ZEROS.
+           03  TAB-CONTROL-ENT OCCURS 60 TIMES
+                                 INDEXED BY IX-CONTROL.
+               05  CUIT-TAB-CTL           PIC 9(11).
+               05  NOMBRE-TAB-CTL         PIC X(30).
+               05  CANT-TAB-CTL           PIC 9(06).
+               05  REMUNERACION-TAB-CTL   PIC 9(11)V99.
+               05  ASIGNACION-TAB-CTL     PIC 9(11)V99.
+               05  HSEXTRAS-TAB-CTL       PIC 9(11)V99.
+               05  SAC-TAB-CTL            PIC 9(11)V99.
+               05  REMUNERATIVO-TAB-CTL   PIC 9(11)V99.
+               05  CPREVISION-TAB-CTL     PIC 9(11)V99.
+               05  CSS-TAB-CTL            PIC 9(11)V99.
+               05  GREMIO-TAB-CTL         PIC 9(11)V99.
+               05  ISPRO-TAB-CTL          PIC 9(11)V99.
+
+      ***** PESOS DEL ALGORITMO DE DIGITO VERIFICADOR DE CUIT/CUIL
+      ***** (MODULO 11), POSICION 1 = DIGITO MAS SIGNIFICATIVO.
+       01  PESOS-DV-INI             PIC X(10) VALUE "5432765432".
+       01  TABLA-PESOS-DV REDEFINES PESOS-DV-INI.
+           03  PESO-DV OCCURS 10 TIMES PIC 9(01).
+
+      ***** CAMPOS DE TRABAJO PARA VALIDAR EL DIGITO VERIFICADOR DE UN
+      ***** CUIT O CUIL DE 11 DIGITOS (VER CALCULO-DIGITO-VERIF,
+      ***** VALIDO-CUIT-PER Y VALIDO-CUIL).
+       01  VALIDACION-DV.
+           03  NRO-VALIDAR          PIC 9(11).
+           03  NRO-VALIDAR-R REDEFINES NRO-VALIDAR.
+               05  DV-D OCCURS 11 TIMES PIC 9(01).
+           03  SUMA-DV              PIC 9(05).
+           03  RESTO-DV              PIC 9(02).
+           03  DV-CALCULADO          PIC 9(02).
+           03  SW-CUIT-PER-VALIDO    PIC X(01) VALUE "S".
+               88  CUIT-PER-VALIDO       VALUE "S".
+               88  CUIT-PER-INVALIDO     VALUE "N".
+           03  SW-CUIL-VALIDO        PIC X(01) VALUE "S".
+               88  CUIL-VALIDO           VALUE "S".
+               88  CUIL-INVALIDO         VALUE "N".
+
        01  VARIABLES.
            03  AGENTES             PIC 9(06)    VALUE ZEROS.
            03  ANIOS               PIC 9(06)    VALUE ZEROS.
@@ -363,26 +455,46 @@
            03  ISPRO               PIC 9(09)V99 VALUE ZEROS.
            03  REMUNERATIVO        PIC 9(09)V99 VALUE ZEROS.
            03  DESCUENTOS        PIC 9(09)V99 VALUE ZEROS.
+           03  TOTAL-IMPORTE-LIQ PIC 9(09)V99 VALUE ZEROS.
 .
        PROCEDURE DIVISION.
        CATE.
-           OPEN OUTPUT SALIDA detalle.
+           PERFORM LEO-PARAMETROS THRU F-LEO-PARAMETROS.
+           PERFORM ARMO-NOMBRES THRU F-ARMO-NOMBRES.
        ABRO.
+           PERFORM CARGA-ANEXO THRU CARGA-ANEXO-FIN.
+           PERFORM CARGA-CONCEPTOS THRU CARGA-CONCEPTOS-FIN.
            OPEN INPUT LIQMES MAESTRO.
+           OPEN I-O CHECKPOINT.
+           PERFORM LEO-CHECKPOINT THRU F-LEO-CHECKPOINT.
+           IF ES-REINICIO
+               OPEN EXTEND detalle
+               OPEN EXTEND REVISION EXCEPCIONES
+           ELSE
+               OPEN OUTPUT detalle
+               OPEN OUTPUT REVISION EXCEPCIONES
+           END-IF.
 
        LEO.
+           IF CANT-LEIDOS-CTL > ZEROS
+               PERFORM GRABO-CHECKPOINT THRU F-GRABO-CHECKPOINT
+           END-IF.
            INITIALIZE SALIDA-RECORD.
            INITIALIZE VARIABLES.
            READ LIQMES NEXT AT END
-                        CLOSE LIQMES
-                        CLOSE MAESTRO
-                        CLOSE SALIDA
-                        CLOSE detalle
+                        PERFORM FINALIZA THRU F-FINALIZA
                         STOP RUN.
+           ADD 1 TO CANT-LEIDOS-CTL.
            move legajo-liq to legajo-mae.
-           read maestro.
+           read maestro
+               INVALID KEY
+                   PERFORM GRABO-REVISION THRU F-GRABO-REVISION
+                   ADD 1 TO CANT-SIN-MAESTRO-CTL
+                   GO TO LEO
+           END-READ.
 
            IF ESTADO-REG-MAE = 1
+               ADD 1 TO CANT-ESTADO1-CTL
                GO LEO
            ELSE
            IF ESTADO-REG-MAE = 0 OR = 5 OR = 7 OR = 4
@@ -406,149 +518,7 @@
 
       ***** CARGO EL CUIT DEL ORGANISMO *****
 
-      ***** GOBERNACION   // FISCALIA
-           if anexo-liq = 01 and item-liq not = 30
-               move 30715443577 to CUIT-PER
-               move "Gobernacion" to organismo-det
-           ELSE
-               IF ANEXO-LIQ = 01
-                   move 30715322745 to CUIT-PER
-                   move "Fiscalia de Estado" to organismo-det
-               END-IF
-
-           end-if.
-
-
-      ***** TRIBUNAL DE CUENTAS
-           if anexo-liq = 03
-               move 30673674433 to CUIT-PER
-               move "Tribunal de Cuentas" to organismo-det
-           end-if.
-
-      ***** DESARROLLO SOCIAL
-           if anexo-liq = 07
-               move 30711853738 to CUIT-PER
-                  move "Min. Desarrollo Social" to organismo-det
-           end-if.
-
-      ***** MSGG         // CASA SANTA CRUZ
-           if anexo-liq = 08 AND ITEM-LIQ NOT = 13
-               move 30673657687 to CUIT-PER
-               move "Casa de Sta Cruz" to organismo-det
-           ELSE
-              IF ANEXO-LIQ = 08
-                    move 30707677879 to CUIT-PER
-                    move "MSGG" to organismo-det
-              END-IF
-
-           end-if.
-
-      ***** TRIBUNAL DISCIPLINARIO
-           if anexo-liq = 11
-               move 30673656524 to CUIT-PER
-               move "Tribunal Disciplinario" to organismo-det
-           end-if.
-
-
-      ***** MINISTERIO DE GOBIERNO
-           if anexo-liq = 04
-               move 30673656699 to CUIT-PER
-               move "Min. de Gobierno" to organismo-det
-           end-if.
-
-      ***** CONSEJO AGRARIO (CAP) // MEFI
-           if anexo-liq = 05 AND (ITEM-LIQ = 18 OR = 19)
-               move 30656949836 to CUIT-PER
-               move "Consejo Agrario" to organismo-det
-           ELSE
-               IF ANEXO-LIQ = 05
-                   move 30673639603 to CUIT-PER
-                   move "Min. de Economia" to organismo-det
-               END-IF
-           end-if.
-
-      ***** MIN PRODUCCION
-           if anexo-liq = 12
-               move 30710660839 to CUIT-PER
-               move "Min. Produccion" to organismo-det
-           end-if.
-
-      ***** MIN JEFATURA GABINETE
-           if anexo-liq = 13
-               move 30716837250 to CUIT-PER
-               move "Jefatura de Gabinete" to organismo-det
-           end-if.
-
-      ***** MIN SALUD
-           if anexo-liq = 14
-               move 30711796602 to CUIT-PER
-               move "Ministerio de Salud" to organismo-det
-           end-if.
-
-      ***** VIALIDAD
-           if anexo-liq = 21
-               move 30654106378 to CUIT-PER
-               move "Vialidad Provincial" to organismo-det
-           end-if.
-
-      ***** IDUV
-           if anexo-liq = 24
-               move 30653141994 to CUIT-PER
-               move "IDUV" to organismo-det
-           end-if.
-
-      ***** UNEPOSC
-           if anexo-liq = 30
-               move 30652487080 to CUIT-PER
-               move "UNEPOSC" to organismo-det
-           end-if.
-
-
-      ***** MIN TRABAJO
-           if anexo-liq = 16
-               move 30716110326 to CUIT-PER
-               move "Min. de Trabajo" to organismo-det
-           end-if.
-
-      ***** POLICIA
-           if anexo-liq = 17 AND ITEM-LIQ = 08
-               move 30656997806 to CUIT-PER
-               move "Policia Provincial" to organismo-det
-           ELSE
-
-      ***** SERVICIO  PENITENCIARIO
-               if anexo-liq = 17 AND ITEM-LIQ = 31
-                    move 30716401959 to CUIT-PER
-                    move "Servicio Penitenciario" to organismo-det
-               ELSE
-                   IF ANEXO-LIQ = 17
-                       move 33716718439 to CUIT-PER
-                       move "Min. de Seguridad" to organismo-det
-                   END-IF
-               end-if
-           end-if.
-
-
-      ***** MIEI (IGUALDAD)
-           if anexo-liq = 18
-               move 30717665704 to CUIT-PER
-               move "Min. de Igualdad" to organismo-det
-           end-if.
-
-      ***** AMA
-           if anexo-liq = 45
-               move 30717554287 to CUIT-PER
-               move "A.M.A." to organismo-det
-           end-if.
-
-      ***** CYT
-           if anexo-liq = 62
-               move 30717532879 to CUIT-PER
-               move "Ciencia y Tecnologia" to organismo-det
-           end-if.
-
-
-
+           PERFORM BUSCO-ORGANISMO THRU F-BUSCO.
 
 
 
@@ -569,82 +539,606 @@
            MOVE ISPRO          TO ISPRO-SAL.
            MOVE REMUNERATIVO   TO REMUNERATIVO-SAL.
 
+      ***** VALIDO-CUIL SOLO SE CORRE SI CUIT-PER YA DIO VALIDO: ASI UN
+      ***** LEGAJO CON LOS DOS DATOS MAL CARGADOS SOLO SUMA UNA VEZ A
+      ***** LOS CONTADORES DE CONTROL, Y CANT-LEIDOS-CTL SIGUE
+      ***** RECONCILIANDO CONTRA LA SUMA DE LAS LINEAS GRAL DE FINALIZA.
+           PERFORM VALIDO-CUIT-PER THRU F-VALIDO-CUIT-PER.
+           IF CUIT-PER-VALIDO
+               PERFORM VALIDO-CUIL THRU F-VALIDO-CUIL
+           END-IF.
+           IF CUIT-PER-INVALIDO OR CUIL-INVALIDO
+               GO TO LEO
+           END-IF.
 
-
-
+           PERFORM ABRO-SALIDA THRU F-ABRO-SALIDA.
            WRITE SALIDA-RECORD.
+           CLOSE SALIDA.
+           ADD 1 TO CANT-PROCESADOS-CTL.
+           PERFORM ACUMULO-CONTROL THRU F-ACUMULO-CONTROL.
            GO LEO.
 
-       F-VEO.
+      ***** ABRE SALIDA CON EL NOMBRE DEL ARCHIVO QUE LE TOCA AL
+      ***** ORGANISMO DE CUIT-PER. EN OUTPUT LA PRIMERA VEZ QUE SE USA
+      ***** ESE CUIT EN LA CORRIDA, Y EN EXTEND DE AHI EN ADELANTE. SI
+      ***** LA CORRIDA RETOMA UN CORTE (ES-REINICIO) SE ABRE EN EXTEND
+      ***** TAMBIEN LA PRIMERA VEZ, PORQUE EL ARCHIVO DE ESE ORGANISMO
+      ***** PUEDE TENER DATOS DE LA CORRIDA ANTERIOR QUE NO HAY QUE
+      ***** PISAR.
+       ABRO-SALIDA.
+           MOVE CUIT-PER TO CUIT-NOM-SALIDA.
+           SET IX-ABIERTO TO 1.
+           SEARCH CUIT-ABIERTO-ENT
+               AT END
+                   ADD 1 TO CANT-ABIERTOS
+                   MOVE CUIT-PER TO CUIT-ABIERTO-ENT(CANT-ABIERTOS)
+                   IF ES-REINICIO
+                       OPEN EXTEND SALIDA
+                   ELSE
+                       OPEN OUTPUT SALIDA
+                   END-IF
+               WHEN CUIT-ABIERTO-ENT(IX-ABIERTO) = CUIT-PER
+                   OPEN EXTEND SALIDA
+           END-SEARCH.
+       F-ABRO-SALIDA.
            EXIT.
 
-       VEO-SUELDO.
-           IF CODIGO-LIQ(I) < 200
-              ADD IMPORTE-LIQ(I) TO ASIGNACION
-           ELSE
-              IF CODIGO-LIQ(I) = 248
-              ADD IMPORTE-LIQ(I) TO HSEXTRAS
-              ELSE
-              IF CODIGO-LIQ(I) = 214 OR = 314 OR = 414
-                 OR = 514 OR = 614 OR = 714 OR = 814
-                 ADD IMPORTE-LIQ(I) TO SAC
-              ELSE
-              IF CODIGO-LIQ(I) = 901
-                   ADD IMPORTE-LIQ(I) TO CPREVISION
-               ELSE
-               IF CODIGO-LIQ(I) = 911
-                   ADD IMPORTE-LIQ(I) TO CSS
-               ELSE
-               IF CODIGO-LIQ(I) = 921
-                   ADD IMPORTE-LIQ(I) TO ISPRO
-               ELSE
-               IF CODIGO-LIQ(I) = 951 OR = 955 OR = 960
-                          OR = 980 OR = 983 OR = 990 OR = 996 OR = 997
-                   ADD IMPORTE-LIQ(I) TO GREMIO
-               ELSE
-               IF CODIGO-LIQ(I) > 200 AND CODIGO-LIQ(I) < 900
-                   ADD IMPORTE-LIQ(I) TO REMUNERACION
+      ***** LEE EL PERIODO DE CORRIDA DE LOS PARAMETROS DE LINEA DE
+      ***** COMANDO (LIQAFIP <ANIO> <MES> <RAIZ-PATH>, LOS TRES
+      ***** OPCIONALES): SI NO VIENEN, QUEDA EL PERIODO POR DEFECTO DE
+      ***** PERIODO-RUN/BASE-PEDIDOS-RUN.
+       LEO-PARAMETROS.
+           ACCEPT CANT-ARG-RUN FROM ARGUMENT-NUMBER.
+           IF CANT-ARG-RUN >= 1
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT ARG-RUN FROM ARGUMENT-VALUE
+               MOVE ARG-RUN(1:4) TO ANIO-RUN
            END-IF.
-       F-VEOS.
+           IF CANT-ARG-RUN >= 2
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT ARG-RUN FROM ARGUMENT-VALUE
+               MOVE ARG-RUN(1:2) TO MES-RUN
+           END-IF.
+           IF CANT-ARG-RUN >= 3
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT ARG-RUN FROM ARGUMENT-VALUE
+               MOVE ARG-RUN(1:20) TO RAIZ-BASE-RUN
+           END-IF.
+       F-LEO-PARAMETROS.
            EXIT.
 
-       VEO-REMU.
-           IF CODIGO-LIQ(I) = 240 OR = 241 OR = 242 OR = 243 OR =
-                  245 OR = 292 OR = 293 OR = 294 OR =
-                  291 OR = 299 OR = 458 OR = 248 OR =
-                  340 OR = 341 OR = 342 OR = 345 OR = 346 OR =
-                  391 OR = 399 OR = 832 OR = 833 OR =
-                  430 OR = 435 OR = 440 OR = 442 OR = 443 OR =
-                  445 OR = 446 OR = 491 OR = 499 OR = 543 OR =
-                  635 OR = 640 OR = 641 OR = 642 OR = 643 OR = 645
-                  OR = 646 OR = 649 OR = 691 OR = 699 OR =
-                  735 OR = 740 OR = 741 OR = 742 OR = 743 OR = 745 OR =
-                  746 OR = 791 OR = 799 OR = 344 OR = 444 OR =
-                  644 OR = 744 OR = 292 OR = 392 OR = 492 OR = 692 OR =
-                  792 or = 474  OR = 548 OR = 285
-                  OR = 276 OR = 277 OR = 278  or = 648
-                  OR = 540 OR = 541 OR = 281 OR = 681 OR = 298 OR =
-                  221 OR = 432 OR = 433 OR = 832 OR = 833
-                  OR = 830 OR = 840 OR = 842 OR = 858 OR = 254 OR =
-                  844 or = 259 OR = 293 OR = 294 OR = 759 OR = 834
-                  OR = 434
-                    ADD IMPORTE-LIQ(I) TO S-APORTES
+      ***** ARMA BASE-PEDIDOS-RUN A PARTIR DEL PERIODO DE CORRIDA Y LA
+      ***** COPIA A LA PARTE FIJA DEL NOMBRE DE CADA ARCHIVO DEL
+      ***** PERIODO, PARA QUE CAMBIAR DE MES SEA UN DATO Y NO UN
+      ***** RECOMPILE.
+       ARMO-NOMBRES.
+           MOVE ANIO-RUN TO ANIO-BASE-RUN.
+           MOVE MES-RUN  TO MES-BASE-RUN.
+           MOVE BASE-PEDIDOS-RUN TO BASE-LIQMES-PED
+                                     BASE-MAESTRO-PED
+                                     BASE-REVISION-PED
+                                     BASE-EXCEPCIONES-PED
+                                     BASE-CONTROL-PED
+                                     BASE-CHECKPOINT-PED
+                                     BASE-SALIDA-PED.
+           MOVE ANIO-RUN TO ANO-NOM-LIQ.
+           MOVE MES-RUN  TO MES-NOM-LIQ.
+       F-ARMO-NOMBRES.
+           EXIT.
 
+      ***** SI LA CORRIDA ANTERIOR SE CORTO A MITAD DE CAMINO, LIQAFIP.
+      ***** CKP TIENE EL ULTIMO LEGAJO-LIQ PROCESADO; REPOSICIONA
+      ***** LIQMES CON START PARA RETOMAR DESDE EL SIGUIENTE EN VEZ DE
+      ***** VOLVER A PROCESAR TODO DESDE EL PRINCIPIO. SI ESTA EN CERO
+      ***** (CORRIDA NUEVA O LA ANTERIOR TERMINO BIEN) NO HACE NADA Y
+      ***** LIQMES ARRANCA DESDE EL PRIMER REGISTRO COMO SIEMPRE.
+       LEO-CHECKPOINT.
+           MOVE "1" TO CLAVE-CKP.
+           READ CHECKPOINT
+               INVALID KEY
+                   MOVE ZEROS TO LEGAJO-CKP
+           END-READ.
+           IF LEGAJO-CKP > ZEROS
+               SET ES-REINICIO TO TRUE
+               MOVE LEGAJO-CKP TO LEGAJO-LIQ
+               MOVE CANT-LEIDOS-CKP      TO CANT-LEIDOS-CTL
+               MOVE CANT-PROCESADOS-CKP  TO CANT-PROCESADOS-CTL
+               MOVE CANT-SIN-MAESTRO-CKP TO CANT-SIN-MAESTRO-CTL
+               MOVE CANT-ESTADO1-CKP     TO CANT-ESTADO1-CTL
+               MOVE CANT-CUIT-INV-CKP    TO CANT-CUIT-INV-CTL
+               MOVE CANT-CUIL-INV-CKP    TO CANT-CUIL-INV-CTL
+               MOVE CANT-ORGA-CKP TO CANT-TAB-CONTROL
+               PERFORM LEO-CONTROL-CKP THRU F-LEO-CONTROL-CKP
+                       VARYING IX-CONTROL FROM 1 BY 1
+                       UNTIL IX-CONTROL > CANT-TAB-CONTROL
+               START LIQMES KEY IS GREATER THAN LEGAJO-LIQ
+                   INVALID KEY
+                       CONTINUE
+               END-START
+               DISPLAY "LIQAFIP: RETOMANDO DESPUES DEL LEGAJO "
+                       LEGAJO-CKP
            ELSE
+               SET NO-ES-REINICIO TO TRUE
+           END-IF.
+       F-LEO-CHECKPOINT.
+           EXIT.
+
+      ***** RESTAURA UNA FILA DE SUBTOTAL POR ORGANISMO DESDE EL
+      ***** CHECKPOINT A TABLA-CONTROL, PARA QUE LAS LINEAS "ORGA" DEL
+      ***** REPORTE DE TOTALES DE CONTROL CUBRAN TAMBIEN LOS LEGAJOS
+      ***** PROCESADOS ANTES DE UN REINICIO.
+       LEO-CONTROL-CKP.
+           MOVE CUIT-TAB-CKP(IX-CONTROL)         TO
+                CUIT-TAB-CTL(IX-CONTROL).
+           MOVE NOMBRE-TAB-CKP(IX-CONTROL)       TO
+                NOMBRE-TAB-CTL(IX-CONTROL).
+           MOVE CANT-TAB-CKP(IX-CONTROL)         TO
+                CANT-TAB-CTL(IX-CONTROL).
+           MOVE REMUNERACION-TAB-CKP(IX-CONTROL) TO
+                REMUNERACION-TAB-CTL(IX-CONTROL).
+           MOVE ASIGNACION-TAB-CKP(IX-CONTROL)   TO
+                ASIGNACION-TAB-CTL(IX-CONTROL).
+           MOVE HSEXTRAS-TAB-CKP(IX-CONTROL)     TO
+                HSEXTRAS-TAB-CTL(IX-CONTROL).
+           MOVE SAC-TAB-CKP(IX-CONTROL)          TO
+                SAC-TAB-CTL(IX-CONTROL).
+           MOVE REMUNERATIVO-TAB-CKP(IX-CONTROL) TO
+                REMUNERATIVO-TAB-CTL(IX-CONTROL).
+           MOVE CPREVISION-TAB-CKP(IX-CONTROL)   TO
+                CPREVISION-TAB-CTL(IX-CONTROL).
+           MOVE CSS-TAB-CKP(IX-CONTROL)          TO
+                CSS-TAB-CTL(IX-CONTROL).
+           MOVE GREMIO-TAB-CKP(IX-CONTROL)       TO
+                GREMIO-TAB-CTL(IX-CONTROL).
+           MOVE ISPRO-TAB-CKP(IX-CONTROL)        TO
+                ISPRO-TAB-CTL(IX-CONTROL).
+       F-LEO-CONTROL-CKP.
+           EXIT.
+
+      ***** DEJA GRABADO EN LIQAFIP.CKP EL ULTIMO LEGAJO-LIQ YA
+      ***** PROCESADO (VENGA O NO EN LA SALIDA), PARA QUE UN REINICIO
+      ***** DESPUES DE UN CORTE ARRANQUE DESPUES DE ESTE Y NO REPITA
+      ***** TRABAJO YA HECHO.
+       GRABO-CHECKPOINT.
+           MOVE "1"        TO CLAVE-CKP.
+           MOVE LEGAJO-LIQ TO LEGAJO-CKP.
+           MOVE CANT-LEIDOS-CTL      TO CANT-LEIDOS-CKP.
+           MOVE CANT-PROCESADOS-CTL  TO CANT-PROCESADOS-CKP.
+           MOVE CANT-SIN-MAESTRO-CTL TO CANT-SIN-MAESTRO-CKP.
+           MOVE CANT-ESTADO1-CTL     TO CANT-ESTADO1-CKP.
+           MOVE CANT-CUIT-INV-CTL    TO CANT-CUIT-INV-CKP.
+           MOVE CANT-CUIL-INV-CTL    TO CANT-CUIL-INV-CKP.
+           MOVE CANT-TAB-CONTROL     TO CANT-ORGA-CKP.
+           PERFORM GRABO-CONTROL-CKP THRU F-GRABO-CONTROL-CKP
+                   VARYING IX-CONTROL FROM 1 BY 1
+                   UNTIL IX-CONTROL > CANT-TAB-CONTROL.
+           REWRITE REG-CHECKPOINT
+               INVALID KEY
+                   WRITE REG-CHECKPOINT
+           END-REWRITE.
+       F-GRABO-CHECKPOINT.
+           EXIT.
+
+      ***** GRABA UNA FILA DE SUBTOTAL POR ORGANISMO DE TABLA-CONTROL
+      ***** AL CHECKPOINT, PARA QUE UN REINICIO PUEDA RESTAURARLA EN
+      ***** LEO-CONTROL-CKP Y LAS LINEAS "ORGA" DEL REPORTE DE TOTALES
+      ***** DE CONTROL CUBRAN TODA LA CORRIDA, NO SOLO LO PROCESADO
+      ***** DESPUES DEL REINICIO.
+       GRABO-CONTROL-CKP.
+           MOVE CUIT-TAB-CTL(IX-CONTROL)         TO
+                CUIT-TAB-CKP(IX-CONTROL).
+           MOVE NOMBRE-TAB-CTL(IX-CONTROL)       TO
+                NOMBRE-TAB-CKP(IX-CONTROL).
+           MOVE CANT-TAB-CTL(IX-CONTROL)         TO
+                CANT-TAB-CKP(IX-CONTROL).
+           MOVE REMUNERACION-TAB-CTL(IX-CONTROL) TO
+                REMUNERACION-TAB-CKP(IX-CONTROL).
+           MOVE ASIGNACION-TAB-CTL(IX-CONTROL)   TO
+                ASIGNACION-TAB-CKP(IX-CONTROL).
+           MOVE HSEXTRAS-TAB-CTL(IX-CONTROL)     TO
+                HSEXTRAS-TAB-CKP(IX-CONTROL).
+           MOVE SAC-TAB-CTL(IX-CONTROL)          TO
+                SAC-TAB-CKP(IX-CONTROL).
+           MOVE REMUNERATIVO-TAB-CTL(IX-CONTROL) TO
+                REMUNERATIVO-TAB-CKP(IX-CONTROL).
+           MOVE CPREVISION-TAB-CTL(IX-CONTROL)   TO
+                CPREVISION-TAB-CKP(IX-CONTROL).
+           MOVE CSS-TAB-CTL(IX-CONTROL)          TO
+                CSS-TAB-CKP(IX-CONTROL).
+           MOVE GREMIO-TAB-CTL(IX-CONTROL)       TO
+                GREMIO-TAB-CKP(IX-CONTROL).
+           MOVE ISPRO-TAB-CTL(IX-CONTROL)        TO
+                ISPRO-TAB-CKP(IX-CONTROL).
+       F-GRABO-CONTROL-CKP.
+           EXIT.
+
+      ***** REGISTRA EN REVISION UN LEGAJO DE LIQMES QUE NO TIENE
+      ***** REGISTRO EN MAESTRO, PARA QUE RRHH LO CORRIJA ANTES DE QUE
+      ***** SALGA EL ARCHIVO DE SALUD/GREMIO.
+       GRABO-REVISION.
+           MOVE ZEROS TO TOTAL-IMPORTE-LIQ.
+           PERFORM SUMO-IMPORTE-LIQ THRU F-SUMO-IMPORTE
+                   VARYING I FROM 1 BY 1 UNTIL I > 40.
+           MOVE ";" TO C1-REV C2-REV C3-REV.
+           MOVE LEGAJO-LIQ        TO LEGAJO-REV.
+           MOVE UBICACION-LIQ     TO UBICACION-REV.
+           MOVE TOTAL-IMPORTE-LIQ TO IMPORTE-TOTAL-REV.
+           MOVE "LEGAJO SIN REGISTRO EN MAESTRO" TO MOTIVO-REV.
+           WRITE REG-REVISION.
+       F-GRABO-REVISION.
+           EXIT.
 
-                    ADD IMPORTE-LIQ(I) TO C-APORTES
+       SUMO-IMPORTE-LIQ.
+           ADD IMPORTE-LIQ(I) TO TOTAL-IMPORTE-LIQ.
+       F-SUMO-IMPORTE.
+           EXIT.
 
+      ***** VALIDA EL CUIT DEL ORGANISMO (CUIT-PER, TOMADO DE LA
+      ***** TABLA-ANEXO) CONTRA SU DIGITO VERIFICADOR. UN CUIT MAL
+      ***** CARGADO EN ANEXOCUIT NO DEBE LLEGAR AL ARCHIVO QUE SE
+      ***** MANDA A AFIP/OBRA SOCIAL. CUIT-PER EN CERO (ANEXO-LIQ/
+      ***** ITEM-LIQ SIN ENTRADA EN TABLA-ANEXO, VER BUSCO-ORGANISMO)
+      ***** QUEDA INVALIDO DIRECTAMENTE, SIN PASAR POR EL DIGITO
+      ***** VERIFICADOR: EL MODULO 11 DE UN NUMERO TODO EN CERO DA
+      ***** RESTO 0 Y DV-CALCULADO = 0, QUE COINCIDIRIA "VALIDO" CONTRA
+      ***** UN CUIT INEXISTENTE.
+       VALIDO-CUIT-PER.
+           IF CUIT-PER = ZEROS
+               SET CUIT-PER-INVALIDO TO TRUE
+               MOVE "CUIT-PER" TO TIPO-EXC
+               MOVE CUIT-PER   TO VALOR-EXC
+               MOVE ZEROS      TO DV-LEIDO-EXC DV-CALC-EXC
+               PERFORM GRABO-EXCEPCION THRU F-GRABO-EXCEPCION
+               ADD 1 TO CANT-CUIT-INV-CTL
+           ELSE
+               MOVE CUIT-PER TO NRO-VALIDAR
+               PERFORM CALCULO-DIGITO-VERIF THRU F-CALCULO-DIGITO-VERIF
+               IF DV-CALCULADO = DV-D(11)
+                   SET CUIT-PER-VALIDO TO TRUE
+               ELSE
+                   SET CUIT-PER-INVALIDO TO TRUE
+                   MOVE "CUIT-PER" TO TIPO-EXC
+                   MOVE CUIT-PER   TO VALOR-EXC
+                   MOVE DV-D(11)   TO DV-LEIDO-EXC
+                   MOVE DV-CALCULADO TO DV-CALC-EXC
+                   PERFORM GRABO-EXCEPCION THRU F-GRABO-EXCEPCION
+                   ADD 1 TO CANT-CUIT-INV-CTL
+               END-IF
            END-IF.
+       F-VALIDO-CUIT-PER.
+           EXIT.
 
-           IF CODIGO-LIQ(I) > 900
-               ADD IMPORTE-LIQ(I) TO DESCUENTOS
+      ***** VALIDA EL CUIL DEL EMPLEADO (NRO-CIPF-MAE) CONTRA SU
+      ***** DIGITO VERIFICADOR. NRO-CIPF-MAE EN CERO (LEGAJO SIN CUIL
+      ***** CARGADO EN MAESTRO) QUEDA INVALIDO DIRECTAMENTE, POR LA
+      ***** MISMA RAZON QUE CUIT-PER EN VALIDO-CUIT-PER.
+       VALIDO-CUIL.
+           IF NRO-CIPF-MAE = ZEROS
+               SET CUIL-INVALIDO TO TRUE
+               MOVE "CUIL"     TO TIPO-EXC
+               MOVE NRO-CIPF-MAE TO VALOR-EXC
+               MOVE ZEROS      TO DV-LEIDO-EXC DV-CALC-EXC
+               PERFORM GRABO-EXCEPCION THRU F-GRABO-EXCEPCION
+               ADD 1 TO CANT-CUIL-INV-CTL
+           ELSE
+               MOVE NRO-CIPF-MAE TO NRO-VALIDAR
+               PERFORM CALCULO-DIGITO-VERIF THRU F-CALCULO-DIGITO-VERIF
+               IF DV-CALCULADO = DV-D(11)
+                   SET CUIL-VALIDO TO TRUE
+               ELSE
+                   SET CUIL-INVALIDO TO TRUE
+                   MOVE "CUIL"     TO TIPO-EXC
+                   MOVE NRO-CIPF-MAE TO VALOR-EXC
+                   MOVE DV-D(11)   TO DV-LEIDO-EXC
+                   MOVE DV-CALCULADO TO DV-CALC-EXC
+                   PERFORM GRABO-EXCEPCION THRU F-GRABO-EXCEPCION
+                   ADD 1 TO CANT-CUIL-INV-CTL
+               END-IF
+           END-IF.
+       F-VALIDO-CUIL.
+           EXIT.
+
+      ***** CALCULA EL DIGITO VERIFICADOR MODULO 11 DE NRO-VALIDAR (11
+      ***** DIGITOS, CUIT O CUIL) Y LO DEJA EN DV-CALCULADO. SI EL
+      ***** RESTO DA 1 EL CALCULO QUEDA EN 10, QUE NUNCA VA A COINCIDIR
+      ***** CON UN DIGITO DE CONTROL (0-9), ASI QUE ESE CASO QUEDA
+      ***** INVALIDO SIN NECESITAR UNA EXCEPCION APARTE.
+       CALCULO-DIGITO-VERIF.
+           MOVE ZEROS TO SUMA-DV.
+           PERFORM SUMO-PESO-DV THRU F-SUMO-PESO-DV
+                   VARYING I FROM 1 BY 1 UNTIL I > 10.
+           DIVIDE SUMA-DV BY 11 GIVING I REMAINDER RESTO-DV.
+           COMPUTE DV-CALCULADO = 11 - RESTO-DV.
+           IF DV-CALCULADO = 11
+               MOVE 0 TO DV-CALCULADO
            END-IF.
+       F-CALCULO-DIGITO-VERIF.
+           EXIT.
+
+       SUMO-PESO-DV.
+           COMPUTE SUMA-DV = SUMA-DV + DV-D(I) * PESO-DV(I).
+       F-SUMO-PESO-DV.
+           EXIT.
 
+      ***** GRABA UNA FILA EN EXCEPCIONES. TIPO-EXC/VALOR-EXC/
+      ***** DV-LEIDO-EXC/DV-CALC-EXC LOS DEJA EL PARRAFO QUE LLAMA.
+       GRABO-EXCEPCION.
+           MOVE ";" TO C1-EXC C2-EXC C3-EXC C4-EXC.
+           MOVE LEGAJO-LIQ TO LEGAJO-EXC.
+           WRITE REG-EXCEPCION.
+       F-GRABO-EXCEPCION.
+           EXIT.
+
+      ***** BUSCA EN TABLA-ANEXO EL CUIT Y NOMBRE DEL ORGANISMO PARA
+      ***** EL ANEXO/ITEM DEL REGISTRO ACTUAL. PRIMERO SE PRUEBA LA
+      ***** CLAVE ESPECIFICA (ANEXO+ITEM) Y SI NO EXISTE SE PRUEBA LA
+      ***** ENTRADA POR DEFECTO DEL ANEXO (ITEM = 00).
+       BUSCO-ORGANISMO.
+           MOVE ANEXO-LIQ TO ANEXO-TAB.
+           MOVE ITEM-LIQ  TO ITEM-TAB.
+           SET IX-ANEXO TO 1.
+           SEARCH TAB-ANEXO-ENT
+               AT END
+                   MOVE ANEXO-LIQ TO ANEXO-TAB
+                   MOVE 00        TO ITEM-TAB
+                   SET IX-ANEXO TO 1
+                   SEARCH TAB-ANEXO-ENT
+                       AT END
+                           MOVE ZEROS TO CUIT-PER
+                           MOVE "ANEXO NO REGISTRADO EN TABLA"
+                               TO ORGANISMO-DET
+                       WHEN TAB-ANEXO-CLV(IX-ANEXO) = ANEXO-TAB
+                        AND TAB-ITEM-CLV(IX-ANEXO)  = ITEM-TAB
+                           MOVE TAB-CUIT-ANEXO(IX-ANEXO)   TO CUIT-PER
+                           MOVE TAB-NOMBRE-ANEXO(IX-ANEXO)
+                               TO ORGANISMO-DET
+                   END-SEARCH
+               WHEN TAB-ANEXO-CLV(IX-ANEXO) = ANEXO-TAB
+                AND TAB-ITEM-CLV(IX-ANEXO)  = ITEM-TAB
+                   MOVE TAB-CUIT-ANEXO(IX-ANEXO)   TO CUIT-PER
+                   MOVE TAB-NOMBRE-ANEXO(IX-ANEXO) TO ORGANISMO-DET
+           END-SEARCH.
+       F-BUSCO.
+           EXIT.
+
+      ***** CARGA LA TABLA-ANEXO EN MEMORIA DESDE ANEXOCUIT.IDX. ESTE
+      ***** ARCHIVO LO MANTIENE RRHH CON EL PROGRAMA ANEXCARGA; UN
+      ***** ANEXO NUEVO SE DA DE ALTA AHI, SIN TOCAR ESTE PROGRAMA.
+       CARGA-ANEXO.
+           OPEN INPUT ANEXOCUIT.
+           MOVE ZEROS TO CANT-TAB-ANEXO.
+       CARGA-ANEXO-LEE.
+           READ ANEXOCUIT NEXT AT END
+               GO TO CARGA-ANEXO-FIN.
+           ADD 1 TO CANT-TAB-ANEXO.
+           MOVE ANEXO-ORG  TO TAB-ANEXO-CLV(CANT-TAB-ANEXO).
+           MOVE ITEM-ORG   TO TAB-ITEM-CLV(CANT-TAB-ANEXO).
+           MOVE CUIT-ORG   TO TAB-CUIT-ANEXO(CANT-TAB-ANEXO).
+           MOVE NOMBRE-ORG TO TAB-NOMBRE-ANEXO(CANT-TAB-ANEXO).
+           GO TO CARGA-ANEXO-LEE.
+       CARGA-ANEXO-FIN.
+           CLOSE ANEXOCUIT.
+
+      ***** CARGA LA TABLA-CONCEPTO EN MEMORIA DESDE CONCEPTOS.IDX.
+      ***** ESTE ARCHIVO LO MANTIENE RRHH CON EL PROGRAMA CONCCARGA;
+      ***** UN CODIGO NUEVO SE DA DE ALTA AHI, SIN TOCAR ESTE PROGRAMA.
+       CARGA-CONCEPTOS.
+           OPEN INPUT CONCEPTOS.
+           MOVE ZEROS TO CANT-TAB-CONCEPTO.
+       CARGA-CONCEPTOS-LEE.
+           READ CONCEPTOS NEXT AT END
+               GO TO CARGA-CONCEPTOS-FIN.
+           ADD 1 TO CANT-TAB-CONCEPTO.
+           MOVE CODIGO-CON        TO TAB-CODIGO-CON(CANT-TAB-CONCEPTO).
+           MOVE CLASIF-SUELDO-CON
+               TO TAB-CLASIF-SUELDO-CON(CANT-TAB-CONCEPTO).
+           MOVE CLASIF-REMU-CON
+               TO TAB-CLASIF-REMU-CON(CANT-TAB-CONCEPTO).
+           GO TO CARGA-CONCEPTOS-LEE.
+       CARGA-CONCEPTOS-FIN.
+           CLOSE CONCEPTOS.
 
+       F-VEO.
+           EXIT.
 
+      ***** CLASIFICA CODIGO-LIQ(I) PARA EL BRUTO, BUSCANDO LOS
+      ***** CODIGOS PARTICULARES (HSEXTRAS/SAC/CPREVISION/CSS/ISPRO/
+      ***** GREMIO) EN TABLA-CONCEPTO. UN CODIGO QUE NO ESTA EN LA
+      ***** TABLA SE RESUELVE POR RANGO, IGUAL QUE ANTES: < 200 ES
+      ***** ASIGNACION, ENTRE 200 Y 900 ES REMUNERACION.
+       VEO-SUELDO.
+           SET IX-CONCEPTO TO 1
+           SEARCH TAB-CONCEPTO-ENT
+               AT END
+                   IF CODIGO-LIQ(I) < 200
+                       ADD IMPORTE-LIQ(I) TO ASIGNACION
+                   ELSE
+                   IF CODIGO-LIQ(I) > 200 AND CODIGO-LIQ(I) < 900
+                       ADD IMPORTE-LIQ(I) TO REMUNERACION
+                   END-IF
+                   END-IF
+               WHEN TAB-CODIGO-CON(IX-CONCEPTO) = CODIGO-LIQ(I)
+                   IF TAB-ES-HSEXTRAS(IX-CONCEPTO)
+                       ADD IMPORTE-LIQ(I) TO HSEXTRAS
+                   ELSE
+                   IF TAB-ES-SAC(IX-CONCEPTO)
+                       ADD IMPORTE-LIQ(I) TO SAC
+                   ELSE
+                   IF TAB-ES-CPREVISION(IX-CONCEPTO)
+                       ADD IMPORTE-LIQ(I) TO CPREVISION
+                   ELSE
+                   IF TAB-ES-CSS(IX-CONCEPTO)
+                       ADD IMPORTE-LIQ(I) TO CSS
+                   ELSE
+                   IF TAB-ES-ISPRO(IX-CONCEPTO)
+                       ADD IMPORTE-LIQ(I) TO ISPRO
+                   ELSE
+                   IF TAB-ES-GREMIO(IX-CONCEPTO)
+                       ADD IMPORTE-LIQ(I) TO GREMIO
+                   ELSE
+                   IF CODIGO-LIQ(I) < 200
+                       ADD IMPORTE-LIQ(I) TO ASIGNACION
+                   ELSE
+                   IF CODIGO-LIQ(I) > 200 AND CODIGO-LIQ(I) < 900
+                       ADD IMPORTE-LIQ(I) TO REMUNERACION
+                   END-IF
+                   END-IF
+                   END-IF
+                   END-IF
+                   END-IF
+                   END-IF
+                   END-IF
+           END-SEARCH.
+       F-VEOS.
+           EXIT.
+
+      ***** CLASIFICA CODIGO-LIQ(I) EN S-APORTES O C-APORTES SEGUN
+      ***** TABLA-CONCEPTO (UN CODIGO QUE NO ESTA EN LA TABLA ES
+      ***** C-APORTES, IGUAL QUE ANTES); DESCUENTOS SE SIGUE
+      ***** RESOLVIENDO POR RANGO, APARTE DE ESA CLASIFICACION.
+       VEO-REMU.
+           SET IX-CONCEPTO TO 1
+           SEARCH TAB-CONCEPTO-ENT
+               AT END
+                   ADD IMPORTE-LIQ(I) TO C-APORTES
+               WHEN TAB-CODIGO-CON(IX-CONCEPTO) = CODIGO-LIQ(I)
+                   IF TAB-ES-S-APORTES(IX-CONCEPTO)
+                       ADD IMPORTE-LIQ(I) TO S-APORTES
+                   ELSE
+                       ADD IMPORTE-LIQ(I) TO C-APORTES
+                   END-IF
+           END-SEARCH.
+
+           IF CODIGO-LIQ(I) > 900
+               ADD IMPORTE-LIQ(I) TO DESCUENTOS
+           END-IF.
        F-VEO-REMU.
            EXIT.
 
+      ***** ACUMULA EL SALIDA-RECORD QUE SE ACABA DE ESCRIBIR EN
+      ***** TABLA-CONTROL, POR CUIT-PER, PARA EL REPORTE DE TOTALES DE
+      ***** CONTROL DE FINALIZA.
+       ACUMULO-CONTROL.
+           SET IX-CONTROL TO 1.
+           SEARCH TAB-CONTROL-ENT
+               AT END
+                   ADD 1 TO CANT-TAB-CONTROL
+                   MOVE CUIT-PER      TO CUIT-TAB-CTL(CANT-TAB-CONTROL)
+                   MOVE ORGANISMO-DET
+                       TO NOMBRE-TAB-CTL(CANT-TAB-CONTROL)
+                   MOVE 1             TO CANT-TAB-CTL(CANT-TAB-CONTROL)
+                   MOVE REMUNERACION-SAL
+                       TO REMUNERACION-TAB-CTL(CANT-TAB-CONTROL)
+                   MOVE ASIGNACION-SAL
+                       TO ASIGNACION-TAB-CTL(CANT-TAB-CONTROL)
+                   MOVE HSEXTRAS-SAL
+                       TO HSEXTRAS-TAB-CTL(CANT-TAB-CONTROL)
+                   MOVE SAC-SAL
+                       TO SAC-TAB-CTL(CANT-TAB-CONTROL)
+                   MOVE REMUNERATIVO-SAL
+                       TO REMUNERATIVO-TAB-CTL(CANT-TAB-CONTROL)
+                   MOVE CPREVISION-SAL
+                       TO CPREVISION-TAB-CTL(CANT-TAB-CONTROL)
+                   MOVE CSS-SAL
+                       TO CSS-TAB-CTL(CANT-TAB-CONTROL)
+                   MOVE GREMIO-SAL
+                       TO GREMIO-TAB-CTL(CANT-TAB-CONTROL)
+                   MOVE ISPRO-SAL
+                       TO ISPRO-TAB-CTL(CANT-TAB-CONTROL)
+               WHEN CUIT-TAB-CTL(IX-CONTROL) = CUIT-PER
+                   ADD 1 TO CANT-TAB-CTL(IX-CONTROL)
+                   ADD REMUNERACION-SAL
+                       TO REMUNERACION-TAB-CTL(IX-CONTROL)
+                   ADD ASIGNACION-SAL
+                       TO ASIGNACION-TAB-CTL(IX-CONTROL)
+                   ADD HSEXTRAS-SAL     TO HSEXTRAS-TAB-CTL(IX-CONTROL)
+                   ADD SAC-SAL          TO SAC-TAB-CTL(IX-CONTROL)
+                   ADD REMUNERATIVO-SAL
+                       TO REMUNERATIVO-TAB-CTL(IX-CONTROL)
+                   ADD CPREVISION-SAL
+                       TO CPREVISION-TAB-CTL(IX-CONTROL)
+                   ADD CSS-SAL          TO CSS-TAB-CTL(IX-CONTROL)
+                   ADD GREMIO-SAL       TO GREMIO-TAB-CTL(IX-CONTROL)
+                   ADD ISPRO-SAL        TO ISPRO-TAB-CTL(IX-CONTROL)
+           END-SEARCH.
+       F-ACUMULO-CONTROL.
+           EXIT.
+
+      ***** FIN DE CORRIDA. CIERRA LOS ARCHIVOS DE ENTRADA/SALIDA Y
+      ***** DEJA EL REPORTE DE TOTALES DE CONTROL (LIQ-10-CONTROL.TXT)
+      ***** PARA RECONCILIAR LA CORRIDA ANTES DE MANDAR LOS ARCHIVOS A
+      ***** AFIP/OBRA SOCIAL: CUANTOS LEGAJOS SE LEYERON, CUANTOS SE
+      ***** SALTEARON Y POR QUE, Y EL SUBTOTAL POR ORGANISMO DE CADA
+      ***** IMPORTE DE SALIDA-RECORD.
        FINALIZA.
-           CLOSE SALIDA.
+           OPEN OUTPUT CONTROL-REP.
+           MOVE ";" TO C1-CTL C2-CTL C3-CTL C4-CTL C5-CTL C6-CTL
+                       C7-CTL C8-CTL C9-CTL C10-CTL C11-CTL C12-CTL.
+           MOVE "GRAL" TO TIPO-CTL.
+           MOVE ZEROS  TO CUIT-CTL REMUNERACION-CTL ASIGNACION-CTL
+                          HSEXTRAS-CTL SAC-CTL REMUNERATIVO-CTL
+                          CPREVISION-CTL CSS-CTL GREMIO-CTL ISPRO-CTL.
+           MOVE "LEGAJOS LEIDOS DE LIQMES"       TO NOMBRE-CTL.
+           MOVE CANT-LEIDOS-CTL                  TO CANTIDAD-CTL.
+           WRITE REG-CONTROL.
+           MOVE "LEGAJOS PROCESADOS (EN SALIDA)" TO NOMBRE-CTL.
+           MOVE CANT-PROCESADOS-CTL               TO CANTIDAD-CTL.
+           WRITE REG-CONTROL.
+           MOVE "LEGAJOS SIN REGISTRO EN MAESTRO" TO NOMBRE-CTL.
+           MOVE CANT-SIN-MAESTRO-CTL               TO CANTIDAD-CTL.
+           WRITE REG-CONTROL.
+           MOVE "LEGAJOS CON ESTADO-REG-MAE = 1"  TO NOMBRE-CTL.
+           MOVE CANT-ESTADO1-CTL                   TO CANTIDAD-CTL.
+           WRITE REG-CONTROL.
+           MOVE "LEGAJOS CON CUIT-PER INVALIDO"   TO NOMBRE-CTL.
+           MOVE CANT-CUIT-INV-CTL                  TO CANTIDAD-CTL.
+           WRITE REG-CONTROL.
+           MOVE "LEGAJOS CON CUIL INVALIDO"       TO NOMBRE-CTL.
+           MOVE CANT-CUIL-INV-CTL                  TO CANTIDAD-CTL.
+           WRITE REG-CONTROL.
+
+           PERFORM GRABO-CONTROL-ORGANISMO
+                   THRU F-GRABO-CONTROL-ORGANISMO
+                   VARYING IX-CONTROL FROM 1 BY 1
+                   UNTIL IX-CONTROL > CANT-TAB-CONTROL.
+
+      ***** LA CORRIDA LLEGO AL FINAL DE LIQMES SIN CORTARSE: EL PUNTO
+      ***** DE REINICIO VUELVE A CERO PARA QUE EL PROXIMO LIQAFIP
+      ***** ARRANQUE DESDE EL PRIMER LEGAJO.
+           MOVE "1"   TO CLAVE-CKP.
+           MOVE ZEROS TO LEGAJO-CKP CONTADORES-CKP CANT-ORGA-CKP
+                          TAB-ORGA-CKP.
+           REWRITE REG-CHECKPOINT
+               INVALID KEY
+                   WRITE REG-CHECKPOINT
+           END-REWRITE.
+
+           CLOSE CONTROL-REP.
+           CLOSE CHECKPOINT.
+           CLOSE LIQMES.
+           CLOSE MAESTRO.
+           CLOSE detalle.
+           CLOSE REVISION.
+           CLOSE EXCEPCIONES.
+       F-FINALIZA.
+           EXIT.
+
+      ***** ESCRIBE EL SUBTOTAL DE UN ORGANISMO EN CONTROL-REP.
+       GRABO-CONTROL-ORGANISMO.
+           MOVE "ORGA"                      TO TIPO-CTL.
+           MOVE CUIT-TAB-CTL(IX-CONTROL)     TO CUIT-CTL.
+           MOVE NOMBRE-TAB-CTL(IX-CONTROL)   TO NOMBRE-CTL.
+           MOVE CANT-TAB-CTL(IX-CONTROL)     TO CANTIDAD-CTL.
+           MOVE REMUNERACION-TAB-CTL(IX-CONTROL) TO REMUNERACION-CTL.
+           MOVE ASIGNACION-TAB-CTL(IX-CONTROL)   TO ASIGNACION-CTL.
+           MOVE HSEXTRAS-TAB-CTL(IX-CONTROL)     TO HSEXTRAS-CTL.
+           MOVE SAC-TAB-CTL(IX-CONTROL)          TO SAC-CTL.
+           MOVE REMUNERATIVO-TAB-CTL(IX-CONTROL)  TO REMUNERATIVO-CTL.
+           MOVE CPREVISION-TAB-CTL(IX-CONTROL)   TO CPREVISION-CTL.
+           MOVE CSS-TAB-CTL(IX-CONTROL)           TO CSS-CTL.
+           MOVE GREMIO-TAB-CTL(IX-CONTROL)        TO GREMIO-CTL.
+           MOVE ISPRO-TAB-CTL(IX-CONTROL)         TO ISPRO-CTL.
+           WRITE REG-CONTROL.
+       F-GRABO-CONTROL-ORGANISMO.
+           EXIT.
 
